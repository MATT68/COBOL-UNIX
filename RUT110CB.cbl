@@ -0,0 +1,117 @@
+      *****************************************************************
+
+      *                                                               *
+
+      * RUTINA DE VERIFICACION DE SALARIO DE EMPLEADO                 *
+
+      *  RECIBE CP-RUT110CB (COP110CB) Y DEVUELVE EL SALARIO          *
+
+      *  VERIFICADO PARA EL EMPLEADO INDICADO EN CP110I-EMPNO.        *
+
+      *                                                               *
+
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    RUT110CB.
+
+      *
+
+      *****************************************************************
+
+      * ENVIROMENT DIVISION                                           *
+
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+      *
+
+      *****************************************************************
+
+      * DATA DIVISION                                                 *
+
+      *****************************************************************
+
+       DATA DIVISION.
+
+      *
+
+       WORKING-STORAGE SECTION.
+
+      *
+
+      ***************************************************************** *
+
+      **              CONSTANTES                                      * *
+
+      ***************************************************************** *
+
+       01  CT-CONSTANTES.
+
+           05  LT-RC-OK                     PIC X(2)   VALUE '00'.
+
+           05  LT-RC-SIN-DATOS              PIC X(2)   VALUE '01'.
+
+      *
+
+       LINKAGE SECTION.
+
+      *
+
+       COPY COP110CB.
+
+      *
+
+      ***************************************************************** *
+
+      **              PROCEDURE  DIVISION.                            * *
+
+      ***************************************************************** *
+
+       PROCEDURE DIVISION USING CP-RUT110CB.
+
+      *
+
+       0000-INICIO.
+
+      *
+
+           MOVE LT-RC-OK              TO CP110-RETURN-CODE.
+
+           MOVE SPACES                TO CP110E-MESSAGE.
+
+           MOVE SPACES                TO CP110O-FIRSTNME.
+
+           MOVE SPACES                TO CP110O-LASTNAME.
+
+      *
+
+           IF  CP110I-EMPNO = SPACES
+
+                MOVE LT-RC-SIN-DATOS       TO CP110-RETURN-CODE
+
+                MOVE 'EMPNO EN BLANCO, NO SE PUEDE VERIFICAR'
+
+                   TO CP110E-MESSAGE
+
+                MOVE ZERO                  TO CP110O-SALARY
+
+           ELSE
+
+                MOVE CP110I-SALARY         TO CP110O-SALARY
+
+           END-IF.
+
+      *
+
+           GOBACK.
+
+      *
+
+       0000-INICIO-EXIT.
+
+           EXIT.
