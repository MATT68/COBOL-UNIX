@@ -0,0 +1,16 @@
+      ******************************************************************
+      ******************************************************************
+      **            COPY DE LA ESTRUCTURA DEL FICHERO                **
+      **                   FICHERO.EMPLEADO                           **
+      ******************************************************************
+      *
+      *
+       01  WS-REG-EMPLEADO.
+           05  WS-EMPLE-CODIGO                  PIC X(6).
+           05  WS-EMPLE-NOMBRE                  PIC X(15).
+           05  WS-EMPLE-INICIAL                 PIC X(1).
+           05  WS-EMPLE-APELLIDO                PIC X(15).
+           05  WS-EMPLE-DEPT                    PIC X(4).
+           05  WS-EMPLE-SALARIO                 PIC 9(7)V99.
+           05  WS-EMPLE-COMISION                PIC 9(7)V99.
+           05  FILLER                           PIC X(2).
