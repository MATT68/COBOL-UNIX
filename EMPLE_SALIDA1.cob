@@ -0,0 +1,17 @@
+      ******************************************************************
+      ******************************************************************
+      **            COPY DE LA ESTRUCTURA DEL FICHERO                **
+      **                   FICHERO.SALIDA1                            **
+      ******************************************************************
+      *
+      *
+       01  :NNN:-REG-EMPLEADO.
+           05  :NNN:-NOMBRE                     PIC X(15).
+           05  :NNN:-INICIAL                    PIC X(1).
+           05  :NNN:-APELLIDO                   PIC X(15).
+           05  :NNN:-CODEPT                     PIC X(4).
+           05  :NNN:-SALARIO                    PIC 9(7)V99.
+           05  :NNN:-COMISION                   PIC 9(7)V99.
+           05  :NNN:-BONUS                      PIC 9(7)V99.
+           05  :NNN:-FECHA                      PIC X(8).
+           05  FILLER                           PIC X(2).
