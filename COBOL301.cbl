@@ -0,0 +1,789 @@
+      *****************************************************************
+
+      *                                                               *
+
+      * PROGRAMA DE LISTADO DE LOS FICHEROS SALIDA1 Y SALIDA2         *
+
+      *  GENERADOS POR COBOL300. IMPRIME (DISPLAY) UN LISTADO         *
+
+      *  PAGINADO CON CABECERAS, FECHA DE EJECUCION Y TOTALES         *
+
+      *  ACUMULADOS POR FICHERO Y UN TOTAL GENERAL.                   *
+
+      *                                                               *
+
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    COBOL301.
+
+      *
+
+      *****************************************************************
+
+      * ENVIROMENT DIVISION                                           *
+
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+      *
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT SALIDA1
+
+           ASSIGN TO
+
+           '/home/forma2/cobol/ficheros/fichero.salida1'
+
+           FILE STATUS IS WS-FILE-STATUS.
+
+      *
+
+           SELECT SALIDA2
+
+           ASSIGN TO
+
+           '/home/forma2/cobol/ficheros/fichero.salida2'
+
+           FILE STATUS IS WS-FILE-STATUS.
+
+      *
+
+      *****************************************************************
+
+      * DATA DIVISION                                                 *
+
+      *****************************************************************
+
+       DATA DIVISION.
+
+      *
+
+       FILE SECTION.
+
+       FD  SALIDA1
+
+           BLOCK CONTAINS 50 RECORDS
+
+           RECORD CONTAINS 72 CHARACTERS
+
+           DATA RECORD IS REG-SALIDA1.
+
+       01  REG-SALIDA1                       PIC X(72).
+
+      *
+
+       FD  SALIDA2.
+
+       01  REG-SALIDA2                       PIC X(57).
+
+      *
+
+       WORKING-STORAGE SECTION.
+
+      *
+
+      ***************************************************************** *
+
+      **            WS-VARIABLES                                      * *
+
+      ***************************************************************** *
+
+       01  WS-VARIABLES.
+
+           05  WS-FILE-STATUS               PIC XX.
+
+           05  WS-FICHERO-ERR               PIC X(8).
+
+           05  WS-PARRAFO-ERR               PIC X(18).
+
+           05  WS-OPERACION-ERR             PIC X(8).
+
+           05  WS-FECHA.
+
+               10  WS-ANYO                  PIC X(4).
+
+               10  WS-MES                   PIC X(2).
+
+               10  WS-DIA                   PIC X(2).
+
+           05  WS-FECHA-ED                  PIC X(10).
+
+           05  WS-PAGINA                    PIC 9(4)   VALUE 0.
+
+           05  WS-PAGINA-ED                 PIC ZZZ9.
+
+           05  WS-LINEAS-PAG                PIC 9(4)   VALUE 0.
+
+      *
+
+      ***************************************************************** *
+
+      **            WC-CONTADORES                                     * *
+
+      ***************************************************************** *
+
+       01  WC-CONTADORES.
+
+           05  WC-CONTADOR-S1               PIC S9(6) COMP VALUE 0.
+
+           05  WC-CONTADOR-S2               PIC S9(6) COMP VALUE 0.
+
+           05  WC-CONTADOR-S1-ED            PIC ZZZ,ZZ9.
+
+           05  WC-CONTADOR-S2-ED            PIC ZZZ,ZZ9.
+
+      *
+
+      ***************************************************************** *
+
+      **            WS-TOTALES                                        * *
+
+      ***************************************************************** *
+
+       01  WS-TOTALES.
+
+           05  WS-TOTAL-SALARIO-S1          PIC 9(10)V99 VALUE 0.
+
+           05  WS-TOTAL-SALARIO-S2          PIC 9(10)V99 VALUE 0.
+
+           05  WS-TOTAL-SALARIO-GRAL        PIC 9(11)V99 VALUE 0.
+
+           05  WS-TOTAL-SALARIO-S1-ED       PIC Z(9)9,99.
+
+           05  WS-TOTAL-SALARIO-S2-ED       PIC Z(9)9,99.
+
+           05  WS-TOTAL-SALARIO-GRAL-ED     PIC Z(10)9,99.
+
+      *
+
+      ***************************************************************** *
+
+      **            WS-DETALLE-ED                                     * *
+
+      ***************************************************************** *
+
+       01  WS-DETALLE-ED.
+
+           05  WS-SAL1-SALARIO-ED           PIC Z(6)9,99.
+
+           05  WS-SAL1-COMISION-ED          PIC Z(6)9,99.
+
+           05  WS-SAL1-BONUS-ED             PIC Z(6)9,99.
+
+           05  WS-SAL2-SALARIO-ED           PIC Z(6)9,99.
+
+      *
+
+      ***************************************************************** *
+
+      **              CONSTANTES Y LITERALES                          * *
+
+      ***************************************************************** *
+
+       01  CT-CONSTANTES.
+
+           05  CT-LINEAS-POR-PAGINA         PIC 9(4)   VALUE 20.
+
+           05  LT-OPEN                      PIC X(8)   VALUE 'OPEN'.
+
+           05  LT-CLOSE                     PIC X(8)   VALUE 'CLOSE'.
+
+           05  LT-READ                      PIC X(8)   VALUE 'READ'.
+
+           05  LT-PROGRAMA                  PIC X(8)   VALUE 'COBOL301'.
+
+           05  LT-SALIDA1                   PIC X(8)   VALUE 'SALIDA1'.
+
+           05  LT-SALIDA2                   PIC X(8)   VALUE 'SALIDA2'.
+
+      ***************************************************************** *
+
+      **              VARIABLES  FICHERO SALIDA1/SALIDA2               * *
+
+      ***************************************************************** *
+
+       COPY EMPLE_SALIDA1 REPLACING ==:NNN:== BY ==WS-SAL1==.
+
+       COPY EMPLE_SALIDA2 REPLACING ==:NNN:== BY ==WS-SAL2==.
+
+      ***************************************************************** *
+
+      **              SWITCHES                                        * *
+
+      ***************************************************************** *
+
+       01  SW-SWITCHES.
+
+           05  SW-FIN-SALIDA1                PIC 9.
+
+               88 FIN-SALIDA1                           VALUE 1.
+
+               88 NO-FIN-SALIDA1                        VALUE 0.
+
+      *
+
+           05  SW-FIN-SALIDA2                PIC 9.
+
+               88 FIN-SALIDA2                           VALUE 1.
+
+               88 NO-FIN-SALIDA2                        VALUE 0.
+
+      *
+
+           05  SW-ERROR                      PIC 9      VALUE 0.
+
+               88 SI-ERROR                              VALUE 1.
+
+               88 NO-ERROR                              VALUE 0.
+
+      *
+
+      ***************************************************************** *
+
+      **              PROCEDURE  DIVISION.                            * *
+
+      ***************************************************************** *
+
+       PROCEDURE DIVISION.
+
+      *
+
+           PERFORM 1000-INICIO
+
+              THRU 1000-INICIO-EXIT.
+
+      *
+
+           PERFORM 2000-PROCESO-SALIDA1
+
+              THRU 2000-PROCESO-SALIDA1-EXIT
+
+            UNTIL  FIN-SALIDA1.
+
+      *
+
+           PERFORM 2500-PROCESO-SALIDA2
+
+              THRU 2500-PROCESO-SALIDA2-EXIT
+
+            UNTIL  FIN-SALIDA2.
+
+      *
+
+           PERFORM 8000-FIN
+
+              THRU 8000-FIN-EXIT.
+
+      *
+
+      ***************************************************************** *
+
+      **              INICIO                                          * *
+
+      ***************************************************************** *
+
+       1000-INICIO.
+
+           INITIALIZE  WS-VARIABLES
+
+                       WC-CONTADORES
+
+                       WS-TOTALES
+
+                       WS-SAL1-REG-EMPLEADO
+
+                       WS-SAL2-REG-EMPLEADO.
+
+      *
+
+           MOVE CT-LINEAS-POR-PAGINA  TO WS-LINEAS-PAG.
+
+      *
+
+           DISPLAY ' ************ INICIO *************** '.
+
+      *
+
+           ACCEPT WS-FECHA  FROM DATE YYYYMMDD.
+
+      *
+
+           STRING WS-DIA    DELIMITED BY SIZE
+
+                  '/'       DELIMITED BY SIZE
+
+                  WS-MES    DELIMITED BY SIZE
+
+                  '/'       DELIMITED BY SIZE
+
+                  WS-ANYO   DELIMITED BY SIZE
+
+                  INTO WS-FECHA-ED.
+
+      *
+
+           OPEN INPUT SALIDA1.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                CONTINUE
+
+           ELSE
+
+                MOVE  LT-SALIDA1      TO WS-FICHERO-ERR
+
+                MOVE  '1000-'         TO WS-PARRAFO-ERR
+
+                MOVE  LT-OPEN         TO WS-OPERACION-ERR
+
+                PERFORM 9100-GESTION-ERRORES
+
+                   THRU 9100-GESTION-ERRORES-EXIT
+
+           END-IF.
+
+      *
+
+           OPEN INPUT SALIDA2.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                CONTINUE
+
+           ELSE
+
+                MOVE  LT-SALIDA2      TO WS-FICHERO-ERR
+
+                MOVE  '1000-'         TO WS-PARRAFO-ERR
+
+                MOVE  LT-OPEN         TO WS-OPERACION-ERR
+
+                PERFORM 9100-GESTION-ERRORES
+
+                   THRU 9100-GESTION-ERRORES-EXIT
+
+           END-IF.
+
+      *
+
+           PERFORM 9200-LEER-SALIDA1
+
+              THRU 9200-LEER-SALIDA1-EXIT.
+
+      *
+
+           PERFORM 9250-LEER-SALIDA2
+
+              THRU 9250-LEER-SALIDA2-EXIT.
+
+      *
+
+       1000-INICIO-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       LISTADO DEL FICHERO SALIDA1                             * *
+
+      ***************************************************************** *
+
+       2000-PROCESO-SALIDA1.
+
+      *
+
+           IF  WS-LINEAS-PAG >= CT-LINEAS-POR-PAGINA
+
+                PERFORM 5000-IMPRIMIR-CABECERA
+
+                   THRU 5000-IMPRIMIR-CABECERA-EXIT
+
+           END-IF.
+
+      *
+
+           MOVE WS-SAL1-SALARIO      TO WS-SAL1-SALARIO-ED.
+
+           MOVE WS-SAL1-COMISION     TO WS-SAL1-COMISION-ED.
+
+           MOVE WS-SAL1-BONUS        TO WS-SAL1-BONUS-ED.
+
+      *
+
+           DISPLAY '  ' WS-SAL1-NOMBRE ' ' WS-SAL1-APELLIDO
+
+                   '  DEPT:' WS-SAL1-CODEPT
+
+                   '  SALARIO:' WS-SAL1-SALARIO-ED
+
+                   '  COMISION:' WS-SAL1-COMISION-ED
+
+                   '  BONUS:' WS-SAL1-BONUS-ED.
+
+      *
+
+           ADD 1            TO WC-CONTADOR-S1.
+
+           ADD 1            TO WS-LINEAS-PAG.
+
+           ADD WS-SAL1-SALARIO  TO WS-TOTAL-SALARIO-S1.
+
+      *
+
+           PERFORM 9200-LEER-SALIDA1
+
+              THRU 9200-LEER-SALIDA1-EXIT.
+
+      *
+
+       2000-PROCESO-SALIDA1-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       LISTADO DEL FICHERO SALIDA2                             * *
+
+      ***************************************************************** *
+
+       2500-PROCESO-SALIDA2.
+
+      *
+
+           IF  WS-LINEAS-PAG >= CT-LINEAS-POR-PAGINA
+
+                PERFORM 5000-IMPRIMIR-CABECERA
+
+                   THRU 5000-IMPRIMIR-CABECERA-EXIT
+
+           END-IF.
+
+      *
+
+           MOVE WS-SAL2-SALARIO      TO WS-SAL2-SALARIO-ED.
+
+      *
+
+           DISPLAY '  ' WS-SAL2-NOMBRE ' ' WS-SAL2-APELLIDO
+
+                   '  DEPT:' WS-SAL2-CODEPT
+
+                   '  SALARIO:' WS-SAL2-SALARIO-ED.
+
+      *
+
+           ADD 1            TO WC-CONTADOR-S2.
+
+           ADD 1            TO WS-LINEAS-PAG.
+
+           ADD WS-SAL2-SALARIO  TO WS-TOTAL-SALARIO-S2.
+
+      *
+
+           PERFORM 9250-LEER-SALIDA2
+
+              THRU 9250-LEER-SALIDA2-EXIT.
+
+      *
+
+       2500-PROCESO-SALIDA2-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       IMPRESION DE CABECERA DE PAGINA                        * *
+
+      ***************************************************************** *
+
+       5000-IMPRIMIR-CABECERA.
+
+      *
+
+           ADD 1  TO WS-PAGINA.
+
+           MOVE WS-PAGINA  TO WS-PAGINA-ED.
+
+           MOVE 0          TO WS-LINEAS-PAG.
+
+      *
+
+           DISPLAY ' '.
+
+           DISPLAY '********************************************** '.
+
+           DISPLAY '* ' LT-PROGRAMA '  LISTADO SALIDA1 / SALIDA2  * '.
+
+           DISPLAY '* FECHA EJECUCION : ' WS-FECHA-ED
+
+                   '    PAGINA : ' WS-PAGINA-ED '  *'.
+
+           DISPLAY '********************************************** '.
+
+      *
+
+       5000-IMPRIMIR-CABECERA-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       GESTION DE ERRORES                                     * *
+
+      ***************************************************************** *
+
+       9100-GESTION-ERRORES.
+
+           SET SI-ERROR TO TRUE
+
+           DISPLAY '*************************'
+
+           DISPLAY '*** E  R  R  O  R    ****'
+
+           DISPLAY '*************************'
+
+           DISPLAY '* PARRAFO      : '  WS-PARRAFO-ERR       '   *'
+
+           DISPLAY '* FICHERO      : '  WS-FICHERO-ERR       '   *'
+
+           DISPLAY '* OPERACION    : '  WS-OPERACION-ERR     '   *'
+
+           DISPLAY '* FILE-STATUS  : '  WS-FILE-STATUS   '   *'
+
+           DISPLAY '*************************'
+
+      *
+
+           PERFORM 8000-FIN
+
+              THRU 8000-FIN-EXIT.
+
+      *
+
+       9100-GESTION-ERRORES-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       LECTURA DEL FICHERO SALIDA1                             * *
+
+      ***************************************************************** *
+
+       9200-LEER-SALIDA1.
+
+      *
+
+           READ SALIDA1
+
+                INTO WS-SAL1-REG-EMPLEADO
+
+                AT END
+
+                     SET FIN-SALIDA1 TO TRUE
+
+           END-READ.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+               CONTINUE
+
+           ELSE
+
+              IF  WS-FILE-STATUS = '10'
+
+                  CONTINUE
+
+              ELSE
+
+                     MOVE  LT-SALIDA1             TO WS-FICHERO-ERR
+
+                     MOVE  '9200-LEER-SALIDA1'    TO WS-PARRAFO-ERR
+
+                     MOVE  LT-READ                TO WS-OPERACION-ERR
+
+                     PERFORM 9100-GESTION-ERRORES
+
+                        THRU 9100-GESTION-ERRORES-EXIT
+
+              END-IF
+
+           END-IF.
+
+      *
+
+       9200-LEER-SALIDA1-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       LECTURA DEL FICHERO SALIDA2                             * *
+
+      ***************************************************************** *
+
+       9250-LEER-SALIDA2.
+
+      *
+
+           READ SALIDA2
+
+                INTO WS-SAL2-REG-EMPLEADO
+
+                AT END
+
+                     SET FIN-SALIDA2 TO TRUE
+
+           END-READ.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+               CONTINUE
+
+           ELSE
+
+              IF  WS-FILE-STATUS = '10'
+
+                  CONTINUE
+
+              ELSE
+
+                     MOVE  LT-SALIDA2             TO WS-FICHERO-ERR
+
+                     MOVE  '9250-LEER-SALIDA2'    TO WS-PARRAFO-ERR
+
+                     MOVE  LT-READ                TO WS-OPERACION-ERR
+
+                     PERFORM 9100-GESTION-ERRORES
+
+                        THRU 9100-GESTION-ERRORES-EXIT
+
+              END-IF
+
+           END-IF.
+
+      *
+
+       9250-LEER-SALIDA2-EXIT.
+
+           EXIT.
+
+      *****************************************************
+
+      * FIN                                               *
+
+      *****************************************************
+
+       8000-FIN.
+
+      *
+
+           IF  NO-ERROR
+
+               COMPUTE WS-TOTAL-SALARIO-GRAL =
+
+                  WS-TOTAL-SALARIO-S1 + WS-TOTAL-SALARIO-S2
+
+               MOVE WS-TOTAL-SALARIO-S1    TO WS-TOTAL-SALARIO-S1-ED
+
+               MOVE WS-TOTAL-SALARIO-S2    TO WS-TOTAL-SALARIO-S2-ED
+
+               MOVE WS-TOTAL-SALARIO-GRAL  TO WS-TOTAL-SALARIO-GRAL-ED
+
+               MOVE WC-CONTADOR-S1         TO WC-CONTADOR-S1-ED
+
+               MOVE WC-CONTADOR-S2         TO WC-CONTADOR-S2-ED
+
+      *
+
+               DISPLAY ' '
+
+               DISPLAY '********************************************** '
+
+               DISPLAY '** TOTALES DEL LISTADO                      ** '
+
+               DISPLAY '********************************************** '
+
+               DISPLAY '* SALIDA1  FILAS: ' WC-CONTADOR-S1-ED
+
+                       '  TOTAL SALARIO: ' WS-TOTAL-SALARIO-S1-ED
+
+               DISPLAY '* SALIDA2  FILAS: ' WC-CONTADOR-S2-ED
+
+                       '  TOTAL SALARIO: ' WS-TOTAL-SALARIO-S2-ED
+
+               DISPLAY '* TOTAL GENERAL SALARIO      : '
+
+                       WS-TOTAL-SALARIO-GRAL-ED
+
+               DISPLAY '********************************************** '
+
+      *
+
+               CLOSE SALIDA1
+
+      *
+
+               IF  WS-FILE-STATUS = '00'
+
+                    CONTINUE
+
+               ELSE
+
+                    DISPLAY '*************************'
+
+                    DISPLAY '  FALLA CLOSE SALIDA1 !! '
+
+                    DISPLAY '*************************'
+
+               END-IF
+
+      *
+
+               CLOSE SALIDA2
+
+      *
+
+               IF  WS-FILE-STATUS = '00'
+
+                    CONTINUE
+
+               ELSE
+
+                    DISPLAY '*************************'
+
+                    DISPLAY '  FALLA CLOSE SALIDA2 !! '
+
+                    DISPLAY '*************************'
+
+               END-IF
+
+      *
+
+           END-IF.
+
+      *
+
+           STOP RUN.
+
+      *
+
+       8000-FIN-EXIT.
+
+           EXIT.
