@@ -0,0 +1,1085 @@
+      *****************************************************************
+
+      *                                                               *
+
+      * PROGRAMA DE MANTENIMIENTO DEL FICHERO MAESTRO DE EMPLEADOS    *
+
+      *  APLICA UN UNICO MOVIMIENTO (ALTA/MODIFICACION/BAJA) LEIDO    *
+
+      *  DE FICHERO.MOVIMIENTO CONTRA FICHERO.EMPLEADO, KEYEADO POR   *
+
+      *  WS-EMPLE-CODIGO, Y DEJA UNA IMAGEN ANTES/DESPUES DE CADA     *
+
+      *  CAMBIO EN FICHERO.AUDITORIA.                                 *
+
+      *                                                               *
+
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID.    COBOL302.
+
+      *
+
+      *****************************************************************
+
+      * ENVIROMENT DIVISION                                           *
+
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+
+      *
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT EMPLE
+
+           ASSIGN TO
+
+           '/home/forma2/cobol/ficheros/fichero.empleado'
+
+           FILE STATUS IS WS-FILE-STATUS.
+
+      *
+
+           SELECT EMPLE-NUEVO
+
+           ASSIGN TO
+
+           '/home/forma2/cobol/ficheros/fichero.empleado.nuevo'
+
+           FILE STATUS IS WS-FILE-STATUS.
+
+      *
+
+           SELECT MOVTO
+
+           ASSIGN TO
+
+           '/home/forma2/cobol/ficheros/fichero.movimiento'
+
+           FILE STATUS IS WS-FILE-STATUS.
+
+      *
+
+           SELECT AUDITORIA
+
+           ASSIGN TO
+
+           '/home/forma2/cobol/ficheros/fichero.auditoria'
+
+           FILE STATUS IS WS-FILE-STATUS.
+
+      *
+
+      *****************************************************************
+
+      * DATA DIVISION                                                 *
+
+      *****************************************************************
+
+       DATA DIVISION.
+
+      *
+
+       FILE SECTION.
+
+       FD  EMPLE.
+
+       01  REG-EMPLE                         PIC X(61).
+
+      *
+
+       FD  EMPLE-NUEVO.
+
+       01  REG-EMPLE-NUEVO                   PIC X(61).
+
+      *
+
+       FD  MOVTO.
+
+       01  REG-MOVTO                         PIC X(60).
+
+      *
+
+       FD  AUDITORIA.
+
+       01  REG-AUDITORIA                     PIC X(137).
+
+      *
+
+       WORKING-STORAGE SECTION.
+
+      *
+
+      ***************************************************************** *
+
+      **            WS-VARIABLES                                      * *
+
+      ***************************************************************** *
+
+       01  WS-VARIABLES.
+
+           05  WS-FILE-STATUS               PIC XX.
+
+           05  WS-FICHERO-ERR               PIC X(8).
+
+           05  WS-PARRAFO-ERR               PIC X(18).
+
+           05  WS-OPERACION-ERR             PIC X(8).
+
+           05  WS-FECHA.
+
+               10  WS-ANYO                  PIC X(4).
+
+               10  WS-MES                   PIC X(2).
+
+               10  WS-DIA                   PIC X(2).
+
+      *
+
+      ***************************************************************** *
+
+      **            WS-REG-MOVIMIENTO                                 * *
+
+      ***************************************************************** *
+
+       01  WS-REG-MOVIMIENTO.
+
+           05  WS-MOV-TIPO                  PIC X(1).
+
+               88  MOV-ALTA                          VALUE 'A'.
+
+               88  MOV-MODIFICACION                  VALUE 'U'.
+
+               88  MOV-BAJA                          VALUE 'D'.
+
+           05  WS-MOV-CODIGO                PIC X(6).
+
+           05  WS-MOV-NOMBRE                PIC X(15).
+
+           05  WS-MOV-INICIAL               PIC X(1).
+
+           05  WS-MOV-APELLIDO              PIC X(15).
+
+           05  WS-MOV-DEPT                  PIC X(4).
+
+           05  WS-MOV-SALARIO               PIC 9(7)V99.
+
+           05  WS-MOV-COMISION              PIC 9(7)V99.
+
+      *
+
+      ***************************************************************** *
+
+      **            WS-REG-AUDITORIA                                  * *
+
+      ***************************************************************** *
+
+       01  WS-REG-AUDITORIA.
+
+           05  WS-AUD-FECHA                 PIC X(8).
+
+           05  WS-AUD-TIPO                  PIC X(1).
+
+           05  WS-AUD-CODIGO                PIC X(6).
+
+           05  WS-AUD-ANTES                 PIC X(61).
+
+           05  WS-AUD-DESPUES               PIC X(61).
+
+      *
+
+      ***************************************************************** *
+
+      **              CONSTANTES Y LITERALES                          * *
+
+      ***************************************************************** *
+
+       01  CT-CONSTANTES.
+
+           05  LT-OPEN                      PIC X(8)   VALUE 'OPEN'.
+
+           05  LT-CLOSE                     PIC X(8)   VALUE 'CLOSE'.
+
+           05  LT-READ                      PIC X(8)   VALUE 'READ'.
+
+           05  LT-WRITE                     PIC X(8)   VALUE 'WRITE'.
+
+           05  LT-PROGRAMA                  PIC X(8)   VALUE 'COBOL302'.
+
+           05  LT-EMPLE                     PIC X(8)   VALUE 'EMPLE'.
+
+           05  LT-EMPLE-NVO                 PIC X(8)   VALUE 'EMPLENVO'.
+
+           05  LT-MOVTO                     PIC X(8)   VALUE 'MOVTO'.
+
+           05  LT-AUDITORIA                 PIC X(8)   VALUE 'AUDITORI'.
+
+           05  WS-RUTA-EMPLE                PIC X(60)  VALUE
+
+               '/home/forma2/cobol/ficheros/fichero.empleado'.
+
+           05  WS-RUTA-EMPLE-NUEVO          PIC X(60)  VALUE
+
+               '/home/forma2/cobol/ficheros/fichero.empleado.nuevo'.
+
+           05  WS-RC-RENAME                 PIC S9(9) COMP-5.
+
+      ***************************************************************** *
+
+      **              VARIABLES  FICHERO EMPLEADO                      * *
+
+      ***************************************************************** *
+
+       COPY COPYEMPLE.
+
+      ***************************************************************** *
+
+      **              SWITCHES                                        * *
+
+      ***************************************************************** *
+
+       01  SW-SWITCHES.
+
+           05  SW-FIN-FICHERO                PIC 9.
+
+               88 FIN-FICHERO                           VALUE 1.
+
+               88 NO-FIN-FICHERO                        VALUE 0.
+
+      *
+
+           05  SW-ERROR                      PIC 9      VALUE 0.
+
+               88 SI-ERROR                              VALUE 1.
+
+               88 NO-ERROR                              VALUE 0.
+
+      *
+
+           05  SW-ENCONTRADO                 PIC 9      VALUE 0.
+
+               88 CODIGO-ENCONTRADO                     VALUE 1.
+
+               88 CODIGO-NO-ENCONTRADO                  VALUE 0.
+
+      *
+
+      ***************************************************************** *
+
+      **              PROCEDURE  DIVISION.                            * *
+
+      ***************************************************************** *
+
+       PROCEDURE DIVISION.
+
+      *
+
+           PERFORM 1000-INICIO
+
+              THRU 1000-INICIO-EXIT.
+
+      *
+
+           PERFORM 3000-PROCESO
+
+              THRU 3000-PROCESO-EXIT
+
+            UNTIL  FIN-FICHERO OR SI-ERROR.
+
+      *
+
+           PERFORM 8000-FIN
+
+              THRU 8000-FIN-EXIT.
+
+      *
+
+      ***************************************************************** *
+
+      **              INICIO                                          * *
+
+      ***************************************************************** *
+
+       1000-INICIO.
+
+           INITIALIZE  WS-VARIABLES
+
+                       WS-REG-MOVIMIENTO
+
+                       WS-REG-AUDITORIA.
+
+      *
+
+           DISPLAY ' ************ INICIO *************** '.
+
+      *
+
+           ACCEPT WS-FECHA  FROM DATE YYYYMMDD.
+
+      *
+
+           OPEN INPUT MOVTO.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                CONTINUE
+
+           ELSE
+
+                MOVE  LT-MOVTO        TO WS-FICHERO-ERR
+
+                MOVE  '1000-'         TO WS-PARRAFO-ERR
+
+                MOVE  LT-OPEN         TO WS-OPERACION-ERR
+
+                PERFORM 9100-GESTION-ERRORES
+
+                   THRU 9100-GESTION-ERRORES-EXIT
+
+           END-IF.
+
+      *
+
+           READ MOVTO
+
+                INTO WS-REG-MOVIMIENTO
+
+                AT END
+
+                     DISPLAY '*************************'
+
+                     DISPLAY '** SIN MOVIMIENTO A APLICAR **'
+
+                     DISPLAY '*************************'
+
+                     SET SI-ERROR     TO TRUE
+
+                     SET FIN-FICHERO  TO TRUE
+
+           END-READ.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+               CONTINUE
+
+           ELSE
+
+              IF  WS-FILE-STATUS = '10'
+
+                  CONTINUE
+
+              ELSE
+
+                     MOVE  LT-MOVTO        TO WS-FICHERO-ERR
+
+                     MOVE  '1000-'         TO WS-PARRAFO-ERR
+
+                     MOVE  LT-READ         TO WS-OPERACION-ERR
+
+                     PERFORM 9100-GESTION-ERRORES
+
+                        THRU 9100-GESTION-ERRORES-EXIT
+
+              END-IF
+
+           END-IF.
+
+      *
+
+           IF  NOT SI-ERROR
+
+                READ MOVTO
+
+                     AT END
+
+                          CONTINUE
+
+                     NOT AT END
+
+                          DISPLAY '*************************'
+
+                          DISPLAY '** 2 MOVTOS EN COLA: 1RO **'
+
+                          DISPLAY '*************************'
+
+                END-READ
+
+      *
+
+                IF  WS-FILE-STATUS = '00'
+
+                    CONTINUE
+
+                ELSE
+
+                   IF  WS-FILE-STATUS = '10'
+
+                       CONTINUE
+
+                   ELSE
+
+                       MOVE  LT-MOVTO        TO WS-FICHERO-ERR
+
+                       MOVE  '1000-'         TO WS-PARRAFO-ERR
+
+                       MOVE  LT-READ         TO WS-OPERACION-ERR
+
+                       PERFORM 9100-GESTION-ERRORES
+
+                          THRU 9100-GESTION-ERRORES-EXIT
+
+                   END-IF
+
+                END-IF
+
+           END-IF.
+
+      *
+
+           CLOSE MOVTO.
+
+      *
+
+           IF  NOT SI-ERROR
+
+                OPEN INPUT EMPLE
+
+      *
+
+                IF  WS-FILE-STATUS = '00'
+
+                     CONTINUE
+
+                ELSE
+
+                     MOVE  LT-EMPLE        TO WS-FICHERO-ERR
+
+                     MOVE  '1000-'         TO WS-PARRAFO-ERR
+
+                     MOVE  LT-OPEN         TO WS-OPERACION-ERR
+
+                     PERFORM 9100-GESTION-ERRORES
+
+                        THRU 9100-GESTION-ERRORES-EXIT
+
+                END-IF
+
+      *
+
+                OPEN OUTPUT EMPLE-NUEVO
+
+      *
+
+                IF  WS-FILE-STATUS = '00'
+
+                     CONTINUE
+
+                ELSE
+
+                     MOVE  LT-EMPLE-NVO    TO WS-FICHERO-ERR
+
+                     MOVE  '1000-'         TO WS-PARRAFO-ERR
+
+                     MOVE  LT-OPEN         TO WS-OPERACION-ERR
+
+                     PERFORM 9100-GESTION-ERRORES
+
+                        THRU 9100-GESTION-ERRORES-EXIT
+
+                END-IF
+
+      *
+
+                OPEN EXTEND AUDITORIA
+
+      *
+
+                IF  WS-FILE-STATUS = '00'
+
+                     CONTINUE
+
+                ELSE
+
+                     IF  WS-FILE-STATUS = '35'
+
+                          OPEN OUTPUT AUDITORIA
+
+                     ELSE
+
+                          MOVE  LT-AUDITORIA    TO WS-FICHERO-ERR
+
+                          MOVE  '1000-'         TO WS-PARRAFO-ERR
+
+                          MOVE  LT-OPEN         TO WS-OPERACION-ERR
+
+                          PERFORM 9100-GESTION-ERRORES
+
+                             THRU 9100-GESTION-ERRORES-EXIT
+
+                     END-IF
+
+                END-IF
+
+      *
+
+                PERFORM 9200-LEER-FICHERO
+
+                   THRU 9200-LEER-FICHERO-EXIT
+
+      *
+
+           END-IF.
+
+      *
+
+       1000-INICIO-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       PROCESO: PASO DEL MAESTRO CON EL MOVIMIENTO APLICADO   * *
+
+      ***************************************************************** *
+
+       3000-PROCESO.
+
+      *
+
+           IF  WS-EMPLE-CODIGO = WS-MOV-CODIGO
+
+      *
+
+                SET  CODIGO-ENCONTRADO  TO TRUE
+
+      *
+
+                EVALUATE TRUE
+
+      *
+
+                   WHEN MOV-MODIFICACION
+
+                        PERFORM 3100-APLICAR-MODIFICACION
+
+                           THRU 3100-APLICAR-MODIFICACION-EXIT
+
+      *
+
+                   WHEN MOV-BAJA
+
+                        PERFORM 3200-APLICAR-BAJA
+
+                           THRU 3200-APLICAR-BAJA-EXIT
+
+      *
+
+                   WHEN MOV-ALTA
+
+                        DISPLAY '*************************'
+
+                        DISPLAY '** CODIGO YA EXISTE, NO SE DA ALTA **'
+
+                        DISPLAY '*************************'
+
+                        SET  SI-ERROR  TO TRUE
+
+                        PERFORM 3300-COPIAR-SIN-CAMBIOS
+
+                           THRU 3300-COPIAR-SIN-CAMBIOS-EXIT
+
+                END-EVALUATE
+
+      *
+
+           ELSE
+
+      *
+
+                PERFORM 3300-COPIAR-SIN-CAMBIOS
+
+                   THRU 3300-COPIAR-SIN-CAMBIOS-EXIT
+
+      *
+
+           END-IF.
+
+      *
+
+           PERFORM 9200-LEER-FICHERO
+
+              THRU 9200-LEER-FICHERO-EXIT.
+
+      *
+
+       3000-PROCESO-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       APLICAR MODIFICACION (UPDATE) SOBRE EL REGISTRO        * *
+
+      ***************************************************************** *
+
+       3100-APLICAR-MODIFICACION.
+
+      *
+
+           MOVE  WS-REG-EMPLEADO        TO WS-AUD-ANTES.
+
+      *
+
+           MOVE  WS-MOV-NOMBRE          TO WS-EMPLE-NOMBRE.
+
+           MOVE  WS-MOV-INICIAL         TO WS-EMPLE-INICIAL.
+
+           MOVE  WS-MOV-APELLIDO        TO WS-EMPLE-APELLIDO.
+
+           MOVE  WS-MOV-DEPT            TO WS-EMPLE-DEPT.
+
+           MOVE  WS-MOV-SALARIO         TO WS-EMPLE-SALARIO.
+
+           MOVE  WS-MOV-COMISION        TO WS-EMPLE-COMISION.
+
+      *
+
+           MOVE  WS-REG-EMPLEADO        TO WS-AUD-DESPUES.
+
+      *
+
+           PERFORM 3900-ESCRIBIR-AUDITORIA
+
+              THRU 3900-ESCRIBIR-AUDITORIA-EXIT.
+
+      *
+
+           PERFORM 3300-COPIAR-SIN-CAMBIOS
+
+              THRU 3300-COPIAR-SIN-CAMBIOS-EXIT.
+
+      *
+
+       3100-APLICAR-MODIFICACION-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       APLICAR BAJA (DELETE) -- NO SE ESCRIBE AL NUEVO MAESTRO * *
+
+      ***************************************************************** *
+
+       3200-APLICAR-BAJA.
+
+      *
+
+           MOVE  WS-REG-EMPLEADO        TO WS-AUD-ANTES.
+
+           MOVE  SPACES                 TO WS-AUD-DESPUES.
+
+      *
+
+           PERFORM 3900-ESCRIBIR-AUDITORIA
+
+              THRU 3900-ESCRIBIR-AUDITORIA-EXIT.
+
+      *
+
+       3200-APLICAR-BAJA-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       COPIA DEL REGISTRO MAESTRO SIN CAMBIOS                 * *
+
+      ***************************************************************** *
+
+       3300-COPIAR-SIN-CAMBIOS.
+
+      *
+
+           WRITE REG-EMPLE-NUEVO
+
+              FROM WS-REG-EMPLEADO.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                CONTINUE
+
+           ELSE
+
+                MOVE  LT-EMPLE-NVO               TO WS-FICHERO-ERR
+
+                MOVE  '3300-COPIAR-SIN-CAMBIOS'  TO WS-PARRAFO-ERR
+
+                MOVE  LT-WRITE                   TO WS-OPERACION-ERR
+
+                PERFORM 9100-GESTION-ERRORES
+
+                   THRU 9100-GESTION-ERRORES-EXIT
+
+           END-IF.
+
+      *
+
+       3300-COPIAR-SIN-CAMBIOS-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       ESCRITURA DEL REGISTRO DE AUDITORIA                    * *
+
+      ***************************************************************** *
+
+       3900-ESCRIBIR-AUDITORIA.
+
+      *
+
+           MOVE  WS-FECHA                TO WS-AUD-FECHA.
+
+           MOVE  WS-MOV-TIPO             TO WS-AUD-TIPO.
+
+           MOVE  WS-MOV-CODIGO           TO WS-AUD-CODIGO.
+
+      *
+
+           WRITE REG-AUDITORIA
+
+              FROM WS-REG-AUDITORIA.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                CONTINUE
+
+           ELSE
+
+                MOVE  LT-AUDITORIA              TO WS-FICHERO-ERR
+
+                MOVE  '3900-ESCRIBIR-AUDITORIA' TO WS-PARRAFO-ERR
+
+                MOVE  LT-WRITE                  TO WS-OPERACION-ERR
+
+                PERFORM 9100-GESTION-ERRORES
+
+                   THRU 9100-GESTION-ERRORES-EXIT
+
+           END-IF.
+
+      *
+
+       3900-ESCRIBIR-AUDITORIA-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       GESTION DE ERRORES                                     * *
+
+      ***************************************************************** *
+
+       9100-GESTION-ERRORES.
+
+           SET SI-ERROR TO TRUE
+
+           DISPLAY '*************************'
+
+           DISPLAY '*** E  R  R  O  R    ****'
+
+           DISPLAY '*************************'
+
+           DISPLAY '* PARRAFO      : '  WS-PARRAFO-ERR       '   *'
+
+           DISPLAY '* FICHERO      : '  WS-FICHERO-ERR       '   *'
+
+           DISPLAY '* OPERACION    : '  WS-OPERACION-ERR     '   *'
+
+           DISPLAY '* FILE-STATUS  : '  WS-FILE-STATUS   '   *'
+
+           DISPLAY '*************************'
+
+      *
+
+           PERFORM 8000-FIN
+
+              THRU 8000-FIN-EXIT.
+
+      *
+
+       9100-GESTION-ERRORES-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       LECTURA DEL FICHERO EMPLEADO (MAESTRO ACTUAL)           * *
+
+      ***************************************************************** *
+
+       9200-LEER-FICHERO.
+
+      *
+
+           READ EMPLE
+
+                INTO WS-REG-EMPLEADO
+
+                AT END
+
+                     SET FIN-FICHERO TO TRUE
+
+           END-READ.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+               CONTINUE
+
+           ELSE
+
+              IF  WS-FILE-STATUS = '10'
+
+                  CONTINUE
+
+              ELSE
+
+                     MOVE  LT-EMPLE              TO WS-FICHERO-ERR
+
+                     MOVE  '9200-LEER-FICHERO'   TO WS-PARRAFO-ERR
+
+                     MOVE  LT-READ               TO WS-OPERACION-ERR
+
+                     PERFORM 9100-GESTION-ERRORES
+
+                        THRU 9100-GESTION-ERRORES-EXIT
+
+              END-IF
+
+           END-IF.
+
+      *
+
+       9200-LEER-FICHERO-EXIT.
+
+           EXIT.
+
+      *****************************************************
+
+      * FIN                                               *
+
+      *****************************************************
+
+       8000-FIN.
+
+      *
+
+           IF  NOT SI-ERROR
+
+      *
+
+                IF  MOV-ALTA  AND  CODIGO-NO-ENCONTRADO
+
+                     PERFORM 3400-APLICAR-ALTA
+
+                        THRU 3400-APLICAR-ALTA-EXIT
+
+                END-IF
+
+      *
+
+                IF  (MOV-MODIFICACION OR MOV-BAJA)
+
+                    AND CODIGO-NO-ENCONTRADO
+
+                     DISPLAY '*************************'
+
+                     DISPLAY '** CODIGO NO ENCONTRADO EN EL MAESTRO **'
+
+                     DISPLAY '*************************'
+
+                     SET  SI-ERROR  TO TRUE
+
+                END-IF
+
+      *
+
+           END-IF.
+
+      *
+
+           CLOSE EMPLE.
+
+           IF  WS-FILE-STATUS NOT = '00'
+
+                DISPLAY '** ERROR AL CERRAR EMPLE : ' WS-FILE-STATUS
+
+           END-IF.
+
+      *
+
+           CLOSE EMPLE-NUEVO.
+
+           IF  WS-FILE-STATUS NOT = '00'
+
+                DISPLAY '** ERROR AL CERRAR EMPLENVO : ' WS-FILE-STATUS
+
+           END-IF.
+
+      *
+
+           CLOSE AUDITORIA.
+
+           IF  WS-FILE-STATUS NOT = '00'
+
+                DISPLAY '** ERROR AL CERRAR AUDITORIA : ' WS-FILE-STATUS
+
+           END-IF.
+
+      *
+
+           IF  SI-ERROR
+
+      *
+
+                DISPLAY '*************************'
+
+                DISPLAY '** MOVIMIENTO NO APLICADO, SIN CAMBIOS **'
+
+                DISPLAY '*************************'
+
+      *
+
+           ELSE
+
+      *
+
+                CALL 'CBL_RENAME_FILE' USING
+
+                     WS-RUTA-EMPLE-NUEVO
+
+                     WS-RUTA-EMPLE
+
+                     RETURNING WS-RC-RENAME
+
+      *
+
+                IF  WS-RC-RENAME = 0
+
+                     DISPLAY '** MOVIMIENTO APLICADO CORRECTAMENTE **'
+
+                ELSE
+
+                     DISPLAY '*************************'
+
+                     DISPLAY '** FALLO AL SUSTITUIR EL MAESTRO **'
+
+                     DISPLAY '*************************'
+
+                END-IF
+
+      *
+
+           END-IF.
+
+      *
+
+           STOP RUN.
+
+      *
+
+       8000-FIN-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       APLICAR ALTA (ADD) -- NUEVO REGISTRO AL FINAL          * *
+
+      ***************************************************************** *
+
+       3400-APLICAR-ALTA.
+
+      *
+
+           MOVE  SPACES                 TO WS-AUD-ANTES.
+
+      *
+
+           MOVE  SPACES                 TO WS-REG-EMPLEADO.
+
+      *
+
+           MOVE  WS-MOV-CODIGO          TO WS-EMPLE-CODIGO.
+
+           MOVE  WS-MOV-NOMBRE          TO WS-EMPLE-NOMBRE.
+
+           MOVE  WS-MOV-INICIAL         TO WS-EMPLE-INICIAL.
+
+           MOVE  WS-MOV-APELLIDO        TO WS-EMPLE-APELLIDO.
+
+           MOVE  WS-MOV-DEPT            TO WS-EMPLE-DEPT.
+
+           MOVE  WS-MOV-SALARIO         TO WS-EMPLE-SALARIO.
+
+           MOVE  WS-MOV-COMISION        TO WS-EMPLE-COMISION.
+
+      *
+
+           MOVE  WS-REG-EMPLEADO        TO WS-AUD-DESPUES.
+
+      *
+
+           PERFORM 3900-ESCRIBIR-AUDITORIA
+
+              THRU 3900-ESCRIBIR-AUDITORIA-EXIT.
+
+      *
+
+           WRITE REG-EMPLE-NUEVO
+
+              FROM WS-REG-EMPLEADO.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                CONTINUE
+
+           ELSE
+
+                MOVE  LT-EMPLE-NVO           TO WS-FICHERO-ERR
+
+                MOVE  '3400-APLICAR-ALTA'    TO WS-PARRAFO-ERR
+
+                MOVE  LT-WRITE               TO WS-OPERACION-ERR
+
+                PERFORM 9100-GESTION-ERRORES
+
+                   THRU 9100-GESTION-ERRORES-EXIT
+
+           END-IF.
+
+      *
+
+       3400-APLICAR-ALTA-EXIT.
+
+           EXIT.
