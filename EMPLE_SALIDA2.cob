@@ -0,0 +1,14 @@
+      ******************************************************************
+      ******************************************************************
+      **            COPY DE LA ESTRUCTURA DEL FICHERO                **
+      **                   FICHERO.SALIDA2                            **
+      ******************************************************************
+      *
+      *
+       01  :NNN:-REG-EMPLEADO.
+           05  :NNN:-NUEMPL                     PIC X(6).
+           05  :NNN:-NOMBRE                     PIC X(15).
+           05  :NNN:-APELLIDO                   PIC X(15).
+           05  :NNN:-CODEPT                     PIC X(4).
+           05  :NNN:-SALARIO                    PIC 9(7)V99.
+           05  :NNN:-FECHA                      PIC X(8).
