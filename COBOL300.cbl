@@ -6,9 +6,13 @@
 
       *  QUE ESCRIBE EN LOS FICHEROS SALIDA1 Y SALIDA2                *
 
-      *  EL FICHERO SALIDA1 CONTIENE LOS EMPLEADOS CON APELLIDO < M   *
+      *  EL FICHERO SALIDA1 CONTIENE LOS EMPLEADOS CON APELLIDO       *
 
-      *  Y EL FICHERO SALIDA2 CONTIENE EL RESTO DE EMPLEADOS.         *
+      *  ANTERIOR A LA LETRA DE CORTE (WS-CORTE-APELLIDO, 'M' POR     *
+
+      *  DEFECTO, CONFIGURABLE EN FICHERO.PARAMETROS) Y EL FICHERO    *
+
+      *  SALIDA2 CONTIENE EL RESTO DE EMPLEADOS.                      *
 
       *                                                               *
 
@@ -64,6 +68,46 @@
 
            FILE STATUS IS WS-FILE-STATUS.
 
+      *
+
+           SELECT CHECKPT
+
+           ASSIGN TO
+
+           '/home/forma2/cobol/ficheros/fichero.checkpoint'
+
+           FILE STATUS IS WS-FILE-STATUS.
+
+      *
+
+           SELECT PARAMETROS
+
+           ASSIGN TO
+
+           '/home/forma2/cobol/ficheros/fichero.parametros'
+
+           FILE STATUS IS WS-FILE-STATUS.
+
+      *
+
+           SELECT RECHAZOS
+
+           ASSIGN TO
+
+           '/home/forma2/cobol/ficheros/fichero.rechazos'
+
+           FILE STATUS IS WS-FILE-STATUS.
+
+      *
+
+           SELECT HISTORIAL
+
+           ASSIGN TO
+
+           '/home/forma2/cobol/ficheros/fichero.historial'
+
+           FILE STATUS IS WS-FILE-STATUS.
+
 
 
       *****************************************************************
@@ -88,11 +132,11 @@
 
            BLOCK CONTAINS 50 RECORDS
 
-           RECORD CONTAINS 63 CHARACTERS
+           RECORD CONTAINS 72 CHARACTERS
 
            DATA RECORD IS REG-SALIDA1.
 
-       01  REG-SALIDA1                       PIC X(63).
+       01  REG-SALIDA1                       PIC X(72).
 
       *
 
@@ -100,6 +144,30 @@
 
        01  REG-SALIDA2                       PIC X(57).
 
+      *
+
+       FD  CHECKPT.
+
+       01  REG-CHECKPOINT                    PIC X(37).
+
+      *
+
+       FD  PARAMETROS.
+
+       01  REG-PARAMETROS                    PIC X(9).
+
+      *
+
+       FD  RECHAZOS.
+
+       01  REG-RECHAZO                       PIC X(96).
+
+      *
+
+       FD  HISTORIAL.
+
+       01  REG-HISTORIAL                     PIC X(33).
+
       *
 
       *****************************************************************
@@ -136,8 +204,17 @@
 
                10  WS-DIA                   PIC X(2).
 
+      ***************************************************************** *
+
+      **            WS-PARAMETROS-REG                                 * *
 
+      ***************************************************************** *
+
+       01  WS-PARAMETROS-REG.
 
+           05  WS-CORTE-APELLIDO             PIC X(1)   VALUE 'M'.
+
+           05  WS-FECHA-OVERRIDE             PIC X(8)   VALUE SPACES.
 
 
       ***************************************************************** *
@@ -160,6 +237,138 @@
 
       ***************************************************************** *
 
+      **            WS-TABLA-DEPARTAMENTOS                            * *
+
+      ***************************************************************** *
+
+       01  WS-TABLA-DEPARTAMENTOS.
+
+           05  WS-DEPT-NUM-ENTRADAS         PIC 9(4)   VALUE 0.
+
+           05  WS-DEPT-TABLA  OCCURS 1 TO 50 TIMES
+
+                              DEPENDING ON WS-DEPT-NUM-ENTRADAS
+
+                              INDEXED BY WS-DEPT-IDX.
+
+               10  WS-DEPT-CODIGO            PIC X(4)  VALUE SPACES.
+
+               10  WS-DEPT-CONTADOR          PIC 9(6)     VALUE 0.
+
+               10  WS-DEPT-TOTAL-SALARIO     PIC 9(9)V99  VALUE 0.
+
+               10  WS-DEPT-TOTAL-COMISION    PIC 9(9)V99  VALUE 0.
+
+      *
+
+       01  WS-DEPT-TOTALES.
+
+           05  WS-DEPT-TOTAL-SALARIO-G       PIC 9(10)V99 VALUE 0.
+
+           05  WS-DEPT-TOTAL-COMISION-G      PIC 9(10)V99 VALUE 0.
+
+           05  WS-DEPT-TOTAL-SALARIO-ED      PIC Z(9)9,99.
+
+           05  WS-DEPT-TOTAL-COMISION-ED     PIC Z(9)9,99.
+
+           05  WS-DEPT-CONTADOR-ED           PIC ZZZ,ZZ9.
+
+      ***************************************************************** *
+
+      **            WS-REG-CHECKPOINT                                 * *
+
+      ***************************************************************** *
+
+       01  WS-REG-CHECKPOINT.
+
+           05  WS-CKPT-STATUS               PIC X(1)   VALUE SPACE.
+
+               88  CKPT-EN-PROCESO                    VALUE 'P'.
+
+               88  CKPT-COMPLETADO                     VALUE 'C'.
+
+           05  WS-CKPT-CONTADOR             PIC 9(6)   VALUE 0.
+
+           05  WS-CKPT-CONTADOR-S1          PIC 9(6)   VALUE 0.
+
+           05  WS-CKPT-CONTADOR-S2          PIC 9(6)   VALUE 0.
+
+           05  WS-CKPT-CONTADOR-D           PIC 9(6)   VALUE 0.
+
+           05  WS-CKPT-CODIGO               PIC X(6)   VALUE SPACES.
+
+           05  WS-CKPT-CONTADOR-O           PIC 9(6)   VALUE 0.
+
+      ***************************************************************** *
+
+      **            WS-REG-CKPT-DEPT                                  * *
+
+      ***************************************************************** *
+
+       01  WS-REG-CKPT-DEPT.
+
+           05  WS-CKPTD-TIPO                PIC X(1)   VALUE 'D'.
+
+           05  WS-CKPTD-CODIGO              PIC X(4)   VALUE SPACES.
+
+           05  WS-CKPTD-CONTADOR            PIC 9(6)   VALUE 0.
+
+           05  WS-CKPTD-SALARIO             PIC 9(9)V99 VALUE 0.
+
+           05  WS-CKPTD-COMISION            PIC 9(9)V99 VALUE 0.
+
+           05  FILLER                       PIC X(4)   VALUE SPACES.
+
+      ***************************************************************** *
+
+      **            WS-CKPT-RAW                                       * *
+
+      ***************************************************************** *
+
+       01  WS-CKPT-RAW                      PIC X(37).
+
+      ***************************************************************** *
+
+      **            WS-REG-RECHAZO                                    * *
+
+      ***************************************************************** *
+
+       01  WS-REG-RECHAZO.
+
+           05  WS-RECH-CODIGO               PIC X(6).
+
+           05  WS-RECH-NOMBRE               PIC X(15).
+
+           05  WS-RECH-APELLIDO             PIC X(15).
+
+           05  WS-RECH-SALARIO              PIC X(9).
+
+           05  WS-RECH-COMISION             PIC X(9).
+
+           05  WS-RECH-MOTIVO               PIC X(2).
+
+           05  WS-RECH-DESCRIPCION          PIC X(40).
+
+      ***************************************************************** *
+
+      **            WS-REG-HISTORIAL                                  * *
+
+      ***************************************************************** *
+
+       01  WS-REG-HISTORIAL.
+
+           05  WS-HIST-FECHA                PIC X(8).
+
+           05  WS-HIST-CONTADOR             PIC 9(6).
+
+           05  WS-HIST-CONTADOR-S1          PIC 9(6).
+
+           05  WS-HIST-CONTADOR-S2          PIC 9(6).
+
+           05  WS-HIST-ESTADO               PIC X(7).
+
+      ***************************************************************** *
+
       **              CONSTANTES Y LITERALES                          * *
 
       ***************************************************************** *
@@ -168,6 +377,30 @@
 
            05  CT-DIEZ                      PIC 99     VALUE 10.
 
+           05  CT-INTERV-CHECKPOINT         PIC 9(6)   VALUE 1.
+
+           05  CT-SALARIO-MAXIMO            PIC 9(7)V99
+
+                                             VALUE 500000.
+
+           05  CT-COMISION-MAXIMA           PIC 9(7)V99
+
+                                             VALUE 100000.
+
+           05  CT-BONUS-TRAMO1              PIC 9(7)V99
+
+                                             VALUE 1000.
+
+           05  CT-BONUS-TRAMO2              PIC 9(7)V99
+
+                                             VALUE 5000.
+
+           05  CT-BONUS-PCT1                PIC 99V99 VALUE 5.
+
+           05  CT-BONUS-PCT2                PIC 99V99 VALUE 10.
+
+           05  CT-BONUS-PCT3                PIC 99V99 VALUE 15.
+
            05  LT-OPEN                      PIC X(8)   VALUE 'OPEN'.
 
            05  LT-CLOSE                     PIC X(8)   VALUE 'CLOSE'.
@@ -184,6 +417,14 @@
 
            05  LT-SALIDA2                   PIC X(8)   VALUE 'SALIDA2'.
 
+           05  LT-CHECKPT                   PIC X(8)   VALUE 'CHECKPT'.
+
+           05  LT-PARAMETROS                PIC X(8)   VALUE 'PARAMETR'.
+
+           05  LT-RECHAZOS                  PIC X(8)   VALUE 'RECHAZOS'.
+
+           05  LT-HISTORIAL                 PIC X(8)   VALUE 'HISTORIA'.
+
       ***************************************************************** *
 
       **              VARIABLES  FICHERO ENTRADA                      * *
@@ -206,6 +447,16 @@
 
       ***************************************************************** *
 
+      **              COMUNICACION CON RUT110CB                       * *
+
+      ***************************************************************** *
+
+       COPY COP110CB.
+
+       01  WS-SALARIO-RUT110                  PIC 9(7)V99.
+
+      ***************************************************************** *
+
       **              SWITCHES                                        * *
 
       ***************************************************************** *
@@ -226,6 +477,30 @@
 
                88 NO-ERROR                              VALUE 0.
 
+      *
+
+           05  SW-RESTART                    PIC 9      VALUE 0.
+
+               88 EN-RESTART                            VALUE 1.
+
+               88 SIN-RESTART                           VALUE 0.
+
+      *
+
+           05  SW-CHECKPT-EXISTE             PIC 9      VALUE 0.
+
+               88 CHECKPT-EXISTE                        VALUE 1.
+
+               88 CHECKPT-NO-EXISTE                     VALUE 0.
+
+      *
+
+           05  SW-VALIDACION                 PIC 9      VALUE 1.
+
+               88 REGISTRO-VALIDO                       VALUE 1.
+
+               88 REGISTRO-INVALIDO                     VALUE 0.
+
       *
 
       ***************************************************************** *
@@ -286,6 +561,12 @@
 
            ACCEPT WS-FECHA  FROM DATE YYYYMMDD.
 
+      *
+
+           PERFORM 1050-LEER-PARAMETROS
+
+              THRU 1050-LEER-PARAMETROS-EXIT.
+
       *
 
            OPEN INPUT EMPLE.
@@ -312,7 +593,21 @@
 
       *
 
-           OPEN OUTPUT SALIDA1.
+           PERFORM 1100-LEER-CHECKPOINT
+
+              THRU 1100-LEER-CHECKPOINT-EXIT.
+
+      *
+
+           IF  EN-RESTART
+
+                OPEN EXTEND SALIDA1
+
+           ELSE
+
+                OPEN OUTPUT SALIDA1
+
+           END-IF.
 
       *
 
@@ -336,7 +631,15 @@
 
       *
 
-           OPEN OUTPUT SALIDA2.
+           IF  EN-RESTART
+
+                OPEN EXTEND SALIDA2
+
+           ELSE
+
+                OPEN OUTPUT SALIDA2
+
+           END-IF.
 
       *
 
@@ -360,183 +663,1242 @@
 
       *
 
-           PERFORM 9200-LEER-FICHERO
+           IF  EN-RESTART
 
-              THRU 9200-LEER-FICHERO-EXIT.
+                OPEN EXTEND CHECKPT
 
-      *
+           ELSE
 
-       1000-INICIO-EXIT.
+                OPEN OUTPUT CHECKPT
 
-           EXIT.
+           END-IF.
 
-      *****************************************************
+      *
 
-      * PROCESO                                           *
+           IF  WS-FILE-STATUS = '00'
 
-      *****************************************************
+                CONTINUE
 
-       3000-PROCESO.
+           ELSE
 
-      *
+                MOVE  LT-CHECKPT      TO WS-FICHERO-ERR
 
-      *     DISPLAY ' ************ PROCESO *************** '.
+                MOVE  '1000-'         TO WS-PARRAFO-ERR
 
-      *     DISPLAY 'COD.EMPLE : ' WS-EMPLE-CODIGO
+                MOVE  LT-OPEN         TO WS-OPERACION-ERR
 
-      *             ' NOMBRE : '   WS-EMPLE-NOMBRE.
+                PERFORM 9100-GESTION-ERRORES
 
-           EVALUATE TRUE
+                   THRU 9100-GESTION-ERRORES-EXIT
 
-              WHEN WS-EMPLE-APELLIDO(1:1) < 'M'
+           END-IF.
 
-                               PERFORM 3100-ESCRIBIR-SALIDA1
+      *
 
-                                  THRU 3100-ESCRIBIR-SALIDA1-EXIT
+           IF  EN-RESTART
 
-              WHEN OTHER
+                OPEN EXTEND RECHAZOS
 
-                               PERFORM 3200-ESCRIBIR-SALIDA2
+           ELSE
 
-                                  THRU 3200-ESCRIBIR-SALIDA2-EXIT
+                OPEN OUTPUT RECHAZOS
 
-           END-EVALUATE
+           END-IF.
 
       *
 
-           PERFORM 9200-LEER-FICHERO
+           IF  WS-FILE-STATUS = '00'
 
-              THRU 9200-LEER-FICHERO-EXIT.
+                CONTINUE
 
-      *
+           ELSE
 
-       3000-PROCESO-EXIT.
+                MOVE  LT-RECHAZOS     TO WS-FICHERO-ERR
 
-           EXIT.
+                MOVE  '1000-'         TO WS-PARRAFO-ERR
 
-      ***************************************************************** *
+                MOVE  LT-OPEN         TO WS-OPERACION-ERR
 
-      **       ESCRITURA DEL FICHERO SALIDA1                          * *
+                PERFORM 9100-GESTION-ERRORES
 
-      ***************************************************************** *
+                   THRU 9100-GESTION-ERRORES-EXIT
 
-       3100-ESCRIBIR-SALIDA1.
+           END-IF.
 
       *
 
-           INITIALIZE  WS-SAL1-REG-EMPLEADO
+           OPEN EXTEND HISTORIAL.
 
       *
 
-           MOVE  WS-EMPLE-NOMBRE       TO  WS-SAL1-NOMBRE
+           IF  WS-FILE-STATUS = '00'
 
-           MOVE  WS-EMPLE-INICIAL      TO  WS-SAL1-INICIAL
+                CONTINUE
 
-           MOVE  WS-EMPLE-APELLIDO     TO  WS-SAL1-APELLIDO
+           ELSE
 
-           MOVE  WS-EMPLE-SALARIO      TO  WS-SAL1-SALARIO
+                IF  WS-FILE-STATUS = '35'
 
-           MOVE  WS-EMPLE-COMISION     TO  WS-SAL1-COMISION
+                     OPEN OUTPUT HISTORIAL
 
-           MOVE  WS-EMPLE-DEPT         TO  WS-SAL1-CODEPT
+                ELSE
 
-      *
+                     MOVE  LT-HISTORIAL    TO WS-FICHERO-ERR
 
-           MOVE   WS-FECHA              TO  WS-SAL1-FECHA
+                     MOVE  '1000-'         TO WS-PARRAFO-ERR
 
-      *
+                     MOVE  LT-OPEN         TO WS-OPERACION-ERR
 
-           WRITE REG-SALIDA1
+                     PERFORM 9100-GESTION-ERRORES
 
-              FROM  WS-SAL1-REG-EMPLEADO
+                        THRU 9100-GESTION-ERRORES-EXIT
 
-           AFTER ADVANCING 1 LINE.
+                END-IF
 
-      *
+           END-IF.
+
+      *
+
+           IF  EN-RESTART
+
+                PERFORM 1200-REANUDAR-LECTURA
+
+                   THRU 1200-REANUDAR-LECTURA-EXIT
+
+           ELSE
+
+                PERFORM 9200-LEER-FICHERO
+
+                   THRU 9200-LEER-FICHERO-EXIT
+
+           END-IF.
+
+      *
+
+       1000-INICIO-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       LECTURA DEL PARAMETRO DE CORTE DE APELLIDO             * *
+
+      ***************************************************************** *
+
+       1050-LEER-PARAMETROS.
+
+      *
+
+           MOVE 'M'     TO WS-CORTE-APELLIDO.
+
+           MOVE SPACES  TO WS-FECHA-OVERRIDE.
+
+      *
+
+           OPEN INPUT PARAMETROS.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                READ PARAMETROS
+
+                     INTO WS-PARAMETROS-REG
+
+                     AT END
+
+                          CONTINUE
+
+                END-READ
+
+      *
+
+                IF  WS-CORTE-APELLIDO = SPACE
+
+                 OR WS-CORTE-APELLIDO = LOW-VALUE
+
+                     MOVE 'M'  TO WS-CORTE-APELLIDO
+
+                END-IF
+
+      *
+
+                CLOSE PARAMETROS
+
+      *
+
+                DISPLAY '** CORTE SALIDA1/SALIDA2 POR PARAMETRO : '
+
+                         WS-CORTE-APELLIDO
+
+           ELSE
+
+                DISPLAY '** SIN FICHERO DE PARAMETROS, CORTE DEFECTO : '
+
+                         WS-CORTE-APELLIDO
+
+           END-IF.
+
+      *
+
+           IF  WS-FECHA-OVERRIDE IS NUMERIC
+
+                MOVE WS-FECHA-OVERRIDE  TO WS-FECHA
+
+                DISPLAY '** FECHA DE EJECUCION POR PARAMETRO : '
+
+                         WS-FECHA
+
+           END-IF.
+
+      *
+
+       1050-LEER-PARAMETROS-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       LECTURA DEL CHECKPOINT DE UNA EJECUCION ANTERIOR       * *
+
+      ***************************************************************** *
+
+       1100-LEER-CHECKPOINT.
+
+      *
+
+           OPEN INPUT CHECKPT.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                SET CHECKPT-EXISTE  TO TRUE
+
+           ELSE
+
+                SET CHECKPT-NO-EXISTE  TO TRUE
+
+           END-IF.
+
+      *
+
+           IF  CHECKPT-EXISTE
+
+                MOVE 0  TO WS-DEPT-NUM-ENTRADAS
+
+      *
+
+                PERFORM UNTIL FIN-FICHERO
+
+                     READ CHECKPT
+
+                          INTO WS-CKPT-RAW
+
+                          AT END
+
+                               SET FIN-FICHERO TO TRUE
+
+                     END-READ
+
+      *
+
+                     IF  NOT FIN-FICHERO
+
+                          EVALUATE WS-CKPT-RAW(1:1)
+
+                             WHEN 'P'
+
+                             WHEN 'C'
+
+                                  MOVE WS-CKPT-RAW  TO WS-REG-CHECKPOINT
+
+                             WHEN 'D'
+
+                                  MOVE WS-CKPT-RAW  TO WS-REG-CKPT-DEPT
+
+                                  PERFORM 1150-RESTAURAR-DEPTO
+
+                                     THRU 1150-RESTAURAR-DEPTO-EXIT
+
+                             WHEN OTHER
+
+                                  CONTINUE
+
+                          END-EVALUATE
+
+                     END-IF
+
+                END-PERFORM
+
+      *
+
+                SET NO-FIN-FICHERO  TO TRUE
+
+      *
+
+                CLOSE CHECKPT
+
+      *
+
+                IF  CKPT-EN-PROCESO  AND  WS-CKPT-CONTADOR > 0
+
+                     SET EN-RESTART       TO TRUE
+
+                     DISPLAY '** REANUDANDO DESDE CHECKPOINT : '
+
+                              WS-CKPT-CONTADOR
+
+                              ' ULTIMO EMPLEADO : ' WS-CKPT-CODIGO
+
+                ELSE
+
+                     SET SIN-RESTART      TO TRUE
+
+                     MOVE 0  TO WS-DEPT-NUM-ENTRADAS
+
+                END-IF
+
+           END-IF.
+
+      *
+
+       1100-LEER-CHECKPOINT-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       RESTAURA UNA ENTRADA DE DEPARTAMENTO DESDE CHECKPOINT  * *
+
+      ***************************************************************** *
+
+       1150-RESTAURAR-DEPTO.
+
+      *
+
+           SET  WS-DEPT-IDX  TO  1.
+
+           SEARCH  WS-DEPT-TABLA
+
+              VARYING WS-DEPT-IDX
+
+              AT END
+
+                   IF  WS-DEPT-NUM-ENTRADAS < 50
+
+                        ADD 1  TO  WS-DEPT-NUM-ENTRADAS
+
+                        SET  WS-DEPT-IDX  TO  WS-DEPT-NUM-ENTRADAS
+
+                        MOVE WS-CKPTD-CODIGO
+
+                           TO WS-DEPT-CODIGO(WS-DEPT-IDX)
+
+                   ELSE
+
+                        DISPLAY '*************************'
+
+                        DISPLAY '** TABLA DEPARTAMENTOS LLENA, '
+
+                                'DEPT DE CHECKPOINT IGNORADO **'
+
+                        DISPLAY '*************************'
+
+                        SET  WS-DEPT-IDX  TO  0
+
+                   END-IF
+
+              WHEN  WS-DEPT-CODIGO(WS-DEPT-IDX) = WS-CKPTD-CODIGO
+
+                   CONTINUE
+
+           END-SEARCH.
+
+      *
+
+           IF  WS-DEPT-IDX > 0
+
+                MOVE WS-CKPTD-CONTADOR  TO WS-DEPT-CONTADOR(WS-DEPT-IDX)
+
+                MOVE WS-CKPTD-SALARIO
+
+                   TO WS-DEPT-TOTAL-SALARIO(WS-DEPT-IDX)
+
+                MOVE WS-CKPTD-COMISION
+
+                   TO WS-DEPT-TOTAL-COMISION(WS-DEPT-IDX)
+
+           END-IF.
+
+      *
+
+       1150-RESTAURAR-DEPTO-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       REANUDACION: AVANZA EMPLE HASTA EL PUNTO DE CORTE      * *
+
+      ***************************************************************** *
+
+       1200-REANUDAR-LECTURA.
+
+      *
+
+           PERFORM UNTIL WC-CONTADOR >= WS-CKPT-CONTADOR
+
+                       OR FIN-FICHERO
+
+                PERFORM 9200-LEER-FICHERO
+
+                   THRU 9200-LEER-FICHERO-EXIT
+
+           END-PERFORM.
+
+      *
+
+           MOVE WS-CKPT-CONTADOR-S1  TO WC-CONTADOR-S1.
+
+           MOVE WS-CKPT-CONTADOR-S2  TO WC-CONTADOR-S2.
+
+           MOVE WS-CKPT-CONTADOR-D   TO WC-CONTADOR-D.
+
+           MOVE WS-CKPT-CONTADOR-O   TO WC-CONTADOR-O.
+
+      *
+
+           IF  NOT FIN-FICHERO
+
+                PERFORM 9200-LEER-FICHERO
+
+                   THRU 9200-LEER-FICHERO-EXIT
+
+           END-IF.
+
+      *
+
+       1200-REANUDAR-LECTURA-EXIT.
+
+           EXIT.
+
+      *****************************************************
+
+      * PROCESO                                           *
+
+      *****************************************************
+
+       3000-PROCESO.
+
+      *
+
+      *     DISPLAY ' ************ PROCESO *************** '.
+
+      *     DISPLAY 'COD.EMPLE : ' WS-EMPLE-CODIGO
+
+      *             ' NOMBRE : '   WS-EMPLE-NOMBRE.
+
+           PERFORM 3050-VALIDAR-EMPLEADO
+
+              THRU 3050-VALIDAR-EMPLEADO-EXIT.
+
+      *
+
+           IF  REGISTRO-INVALIDO
+
+                PERFORM 3060-ESCRIBIR-RECHAZO
+
+                   THRU 3060-ESCRIBIR-RECHAZO-EXIT
+
+           ELSE
+
+                PERFORM 3070-VERIFICAR-RUT110
+
+                   THRU 3070-VERIFICAR-RUT110-EXIT
+
+                EVALUATE TRUE
+
+                   WHEN WS-EMPLE-APELLIDO(1:1) < WS-CORTE-APELLIDO
+
+                                    PERFORM 3100-ESCRIBIR-SALIDA1
+
+                                       THRU 3100-ESCRIBIR-SALIDA1-EXIT
+
+                   WHEN OTHER
+
+                                    PERFORM 3200-ESCRIBIR-SALIDA2
+
+                                       THRU 3200-ESCRIBIR-SALIDA2-EXIT
+
+                END-EVALUATE
+
+      *
+
+                PERFORM 3500-ACUMULAR-DEPARTAMENTO
+
+                   THRU 3500-ACUMULAR-DEPARTAMENTO-EXIT
+
+           END-IF.
+
+      *
+
+           IF  FUNCTION MOD(WC-CONTADOR, CT-INTERV-CHECKPOINT) = 0
+
+                PERFORM 3900-ESCRIBIR-CHECKPOINT
+
+                   THRU 3900-ESCRIBIR-CHECKPOINT-EXIT
+
+           END-IF.
+
+      *
+
+           PERFORM 9200-LEER-FICHERO
+
+              THRU 9200-LEER-FICHERO-EXIT.
+
+      *
+
+       3000-PROCESO-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       VALIDACION DEL REGISTRO DE EMPLEADO                    * *
+
+      ***************************************************************** *
+
+       3050-VALIDAR-EMPLEADO.
+
+      *
+
+           SET  REGISTRO-VALIDO  TO TRUE.
+
+           MOVE SPACES            TO WS-RECH-MOTIVO.
+
+           MOVE SPACES            TO WS-RECH-DESCRIPCION.
+
+      *
+
+           EVALUATE TRUE
+
+              WHEN WS-EMPLE-CODIGO = SPACES
+
+                   SET  REGISTRO-INVALIDO  TO TRUE
+
+                   MOVE '01'                TO WS-RECH-MOTIVO
+
+                   MOVE 'CODIGO EMPLEADO EN BLANCO'
+
+                      TO WS-RECH-DESCRIPCION
+
+              WHEN WS-EMPLE-SALARIO NOT NUMERIC
+
+                   SET  REGISTRO-INVALIDO  TO TRUE
+
+                   MOVE '02'                TO WS-RECH-MOTIVO
+
+                   MOVE 'SALARIO NO NUMERICO'
+
+                      TO WS-RECH-DESCRIPCION
+
+              WHEN WS-EMPLE-COMISION NOT NUMERIC
+
+                   SET  REGISTRO-INVALIDO  TO TRUE
+
+                   MOVE '03'                TO WS-RECH-MOTIVO
+
+                   MOVE 'COMISION NO NUMERICA'
+
+                      TO WS-RECH-DESCRIPCION
+
+              WHEN WS-EMPLE-SALARIO = 0
+
+                    OR WS-EMPLE-SALARIO > CT-SALARIO-MAXIMO
+
+                   SET  REGISTRO-INVALIDO  TO TRUE
+
+                   MOVE '04'                TO WS-RECH-MOTIVO
+
+                   MOVE 'SALARIO FUERA DE RANGO'
+
+                      TO WS-RECH-DESCRIPCION
+
+              WHEN WS-EMPLE-COMISION > CT-COMISION-MAXIMA
+
+                   SET  REGISTRO-INVALIDO  TO TRUE
+
+                   MOVE '05'                TO WS-RECH-MOTIVO
+
+                   MOVE 'COMISION FUERA DE RANGO'
+
+                      TO WS-RECH-DESCRIPCION
+
+           END-EVALUATE.
+
+      *
+
+       3050-VALIDAR-EMPLEADO-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       ESCRITURA DEL FICHERO DE RECHAZOS                      * *
+
+      ***************************************************************** *
+
+       3060-ESCRIBIR-RECHAZO.
+
+      *
+
+           ADD 1  TO WC-CONTADOR-D.
+
+      *
+
+           MOVE WS-EMPLE-CODIGO       TO WS-RECH-CODIGO.
+
+           MOVE WS-EMPLE-NOMBRE       TO WS-RECH-NOMBRE.
+
+           MOVE WS-EMPLE-APELLIDO     TO WS-RECH-APELLIDO.
+
+      *
+
+           IF  WS-EMPLE-SALARIO NUMERIC
+
+                MOVE WS-EMPLE-SALARIO  TO WS-RECH-SALARIO
+
+           ELSE
+
+                MOVE '*NONUM*'         TO WS-RECH-SALARIO
+
+           END-IF.
+
+      *
+
+           IF  WS-EMPLE-COMISION NUMERIC
+
+                MOVE WS-EMPLE-COMISION TO WS-RECH-COMISION
+
+           ELSE
+
+                MOVE '*NONUM*'         TO WS-RECH-COMISION
+
+           END-IF.
+
+      *
+
+           WRITE REG-RECHAZO
+
+              FROM  WS-REG-RECHAZO.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+               CONTINUE
+
+           ELSE
+
+                MOVE  LT-RECHAZOS                TO WS-FICHERO-ERR
+
+                MOVE  '3060-ESCRIBIR-RECHAZO'     TO WS-PARRAFO-ERR
+
+                MOVE  LT-WRITE                    TO WS-OPERACION-ERR
+
+                PERFORM 9100-GESTION-ERRORES
+
+                   THRU 9100-GESTION-ERRORES-EXIT
+
+           END-IF.
+
+      *
+
+       3060-ESCRIBIR-RECHAZO-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       VERIFICACION DE SALARIO CONTRA RUT110CB                * *
+
+      ***************************************************************** *
+
+       3070-VERIFICAR-RUT110.
+
+      *
+
+           MOVE 'E'                  TO CP110I-TIPO.
+
+           MOVE WS-EMPLE-CODIGO      TO CP110I-EMPNO.
+
+           MOVE WS-EMPLE-SALARIO     TO CP110I-SALARY.
+
+           MOVE SPACES               TO CP110E-MESSAGE.
+
+      *
+
+           CALL 'RUT110CB' USING CP-RUT110CB.
+
+      *
+
+           IF  CP110-RETURN-CODE = '00'
+
+                MOVE CP110O-SALARY        TO WS-SALARIO-RUT110
+
+                IF  WS-SALARIO-RUT110 NOT = WS-EMPLE-SALARIO
+
+                   DISPLAY '** AVISO: DISCREPANCIA SALARIO RUT110CB **'
+
+                   DISPLAY '  EMPLEADO : ' WS-EMPLE-CODIGO
+
+                   DISPLAY '  MAESTRO  : ' WS-EMPLE-SALARIO
+
+                   DISPLAY '  RUT110CB : ' WS-SALARIO-RUT110
+
+                   DISPLAY '  MENSAJE  : ' CP110E-MESSAGE
+
+                END-IF
+
+           END-IF.
+
+      *
+
+       3070-VERIFICAR-RUT110-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       ESCRITURA DEL FICHERO SALIDA1                          * *
+
+      ***************************************************************** *
+
+       3100-ESCRIBIR-SALIDA1.
+
+      *
+
+           INITIALIZE  WS-SAL1-REG-EMPLEADO
+
+      *
+
+           MOVE  WS-EMPLE-NOMBRE       TO  WS-SAL1-NOMBRE
+
+           MOVE  WS-EMPLE-INICIAL      TO  WS-SAL1-INICIAL
+
+           MOVE  WS-EMPLE-APELLIDO     TO  WS-SAL1-APELLIDO
+
+           MOVE  WS-EMPLE-SALARIO      TO  WS-SAL1-SALARIO
+
+           MOVE  WS-EMPLE-COMISION     TO  WS-SAL1-COMISION
+
+           MOVE  WS-EMPLE-DEPT         TO  WS-SAL1-CODEPT
+
+      *
+
+           EVALUATE TRUE
+
+              WHEN WS-EMPLE-COMISION <= CT-BONUS-TRAMO1
+
+                   COMPUTE WS-SAL1-BONUS ROUNDED =
+
+                      WS-EMPLE-COMISION * CT-BONUS-PCT1 / 100
+
+              WHEN WS-EMPLE-COMISION <= CT-BONUS-TRAMO2
+
+                   COMPUTE WS-SAL1-BONUS ROUNDED =
+
+                      WS-EMPLE-COMISION * CT-BONUS-PCT2 / 100
+
+              WHEN OTHER
+
+                   COMPUTE WS-SAL1-BONUS ROUNDED =
+
+                      WS-EMPLE-COMISION * CT-BONUS-PCT3 / 100
+
+           END-EVALUATE
+
+      *
+
+           MOVE   WS-FECHA              TO  WS-SAL1-FECHA
+
+      *
+
+           WRITE REG-SALIDA1
+
+              FROM  WS-SAL1-REG-EMPLEADO.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+               ADD 1 TO WC-CONTADOR-S1
+
+           ELSE
+
+                MOVE  LT-SALIDA1                  TO WS-FICHERO-ERR
+
+                MOVE  '3100-ESCRIBIR-SALIDA1'     TO WS-PARRAFO-ERR
+
+                MOVE  LT-WRITE                    TO WS-OPERACION-ERR
+
+                PERFORM 9100-GESTION-ERRORES
+
+                   THRU 9100-GESTION-ERRORES-EXIT
+
+           END-IF.
+
+      *
+
+       3100-ESCRIBIR-SALIDA1-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       ESCRITURA DEL FICHERO SALIDA2                          * *
+
+      ***************************************************************** *
+
+       3200-ESCRIBIR-SALIDA2.
+
+      *
+
+           INITIALIZE  WS-SAL2-REG-EMPLEADO
+
+      *
+
+           MOVE  WS-EMPLE-CODIGO       TO  WS-SAL2-NUEMPL
+
+           MOVE  WS-EMPLE-NOMBRE       TO  WS-SAL2-NOMBRE
+
+           MOVE  WS-EMPLE-APELLIDO     TO  WS-SAL2-APELLIDO
+
+           MOVE  WS-EMPLE-DEPT         TO  WS-SAL2-CODEPT
+
+           MOVE  WS-EMPLE-SALARIO      TO  WS-SAL2-SALARIO
+
+      *
+
+           MOVE   WS-FECHA             TO  WS-SAL2-FECHA
+
+      *
+
+           WRITE REG-SALIDA2
+
+              FROM  WS-SAL2-REG-EMPLEADO.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+               ADD 1 TO WC-CONTADOR-S2
+
+           ELSE
+
+                MOVE  LT-SALIDA2                  TO WS-FICHERO-ERR
+
+                MOVE  '3200-ESCRIBIR-SALIDA2'     TO WS-PARRAFO-ERR
+
+                MOVE  LT-WRITE                    TO WS-OPERACION-ERR
+
+                PERFORM 9100-GESTION-ERRORES
+
+                   THRU 9100-GESTION-ERRORES-EXIT
+
+           END-IF.
+
+      *
+
+       3200-ESCRIBIR-SALIDA2-EXIT.
+
+           EXIT.
+
+      *
+
+      ***************************************************************** *
+
+      **       ACUMULACION DE SUBTOTALES POR DEPARTAMENTO             * *
+
+      ***************************************************************** *
+
+       3500-ACUMULAR-DEPARTAMENTO.
+
+      *
+
+           SET  WS-DEPT-IDX  TO  1.
+
+           SEARCH  WS-DEPT-TABLA
+
+              VARYING WS-DEPT-IDX
+
+              AT END
+
+                   PERFORM 3550-NUEVO-DEPARTAMENTO
+
+                      THRU 3550-NUEVO-DEPARTAMENTO-EXIT
+
+              WHEN  WS-DEPT-CODIGO(WS-DEPT-IDX) = WS-EMPLE-DEPT
+
+                   CONTINUE
+
+           END-SEARCH.
+
+      *
+
+           IF  WS-DEPT-IDX > 0
+
+                ADD 1  TO WS-DEPT-CONTADOR(WS-DEPT-IDX)
+
+                ADD WS-EMPLE-SALARIO
+
+                   TO WS-DEPT-TOTAL-SALARIO(WS-DEPT-IDX)
+
+                ADD WS-EMPLE-COMISION
+
+                   TO WS-DEPT-TOTAL-COMISION(WS-DEPT-IDX)
+
+           ELSE
+
+                ADD 1  TO WC-CONTADOR-O
+
+           END-IF.
+
+      *
+
+       3500-ACUMULAR-DEPARTAMENTO-EXIT.
+
+           EXIT.
+
+      ***************************************************************** *
+
+      **       ALTA DE UN NUEVO DEPARTAMENTO EN LA TABLA               * *
+
+      ***************************************************************** *
+
+       3550-NUEVO-DEPARTAMENTO.
+
+      *
+
+           IF  WS-DEPT-NUM-ENTRADAS < 50
+
+                ADD 1  TO  WS-DEPT-NUM-ENTRADAS
+
+                SET  WS-DEPT-IDX        TO  WS-DEPT-NUM-ENTRADAS
+
+                MOVE WS-EMPLE-DEPT      TO  WS-DEPT-CODIGO(WS-DEPT-IDX)
+
+                MOVE 0    TO  WS-DEPT-CONTADOR(WS-DEPT-IDX)
+
+                MOVE 0    TO  WS-DEPT-TOTAL-SALARIO(WS-DEPT-IDX)
+
+                MOVE 0    TO  WS-DEPT-TOTAL-COMISION(WS-DEPT-IDX)
+
+           ELSE
+
+                DISPLAY '*************************'
+
+                DISPLAY '** TABLA DEPARTAMENTOS LLENA, DEPT IGNORADO **'
+
+                DISPLAY '*************************'
+
+                SET  WS-DEPT-IDX        TO  0
+
+           END-IF.
+
+      *
+
+       3550-NUEVO-DEPARTAMENTO-EXIT.
+
+           EXIT.
+
+      *
+
+      ***************************************************************** *
+
+      **       ESCRITURA DEL CHECKPOINT DE REANUDACION                * *
+
+      ***************************************************************** *
+
+       3900-ESCRIBIR-CHECKPOINT.
+
+      *
+
+           SET  CKPT-EN-PROCESO       TO TRUE
+
+           MOVE WC-CONTADOR           TO WS-CKPT-CONTADOR
+
+           MOVE WC-CONTADOR-S1        TO WS-CKPT-CONTADOR-S1
+
+           MOVE WC-CONTADOR-S2        TO WS-CKPT-CONTADOR-S2
+
+           MOVE WC-CONTADOR-D         TO WS-CKPT-CONTADOR-D
+
+           MOVE WS-EMPLE-CODIGO       TO WS-CKPT-CODIGO
+
+           MOVE WC-CONTADOR-O         TO WS-CKPT-CONTADOR-O
+
+      *
+
+           WRITE REG-CHECKPOINT
+
+              FROM  WS-REG-CHECKPOINT.
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+               CONTINUE
+
+           ELSE
+
+                MOVE  LT-CHECKPT                  TO WS-FICHERO-ERR
+
+                MOVE  '3900-ESCRIBIR-CHECKPOINT'   TO WS-PARRAFO-ERR
+
+                MOVE  LT-WRITE                     TO WS-OPERACION-ERR
+
+                PERFORM 9100-GESTION-ERRORES
+
+                   THRU 9100-GESTION-ERRORES-EXIT
 
-           IF  WS-FILE-STATUS = '00'
+           END-IF.
 
-               ADD 1 TO WC-CONTADOR-S1
+      *
 
-           ELSE
+           PERFORM 3950-ESCRIBIR-CHECKPOINT-DEPT
 
-                MOVE  LT-SALIDA1                  TO WS-FICHERO-ERR
+              THRU 3950-ESCRIBIR-CHECKPOINT-DEPT-EXIT.
 
-                MOVE  '3100-ESCRIBIR-SALIDA1'     TO WS-PARRAFO-ERR
+      *
 
-                MOVE  LT-WRITE                    TO WS-OPERACION-ERR
+       3900-ESCRIBIR-CHECKPOINT-EXIT.
 
-                PERFORM 9100-GESTION-ERRORES
+           EXIT.
 
-                   THRU 9100-GESTION-ERRORES-EXIT
+      *
+
+      ***************************************************************** *
+
+      **       ESCRITURA EN CHECKPOINT DE LA TABLA DE DEPARTAMENTOS   * *
+
+      ***************************************************************** *
+
+       3950-ESCRIBIR-CHECKPOINT-DEPT.
+
+      *
+
+      *    SOLO SE REESCRIBE EL DEPARTAMENTO TOCADO POR ESTE REGISTRO --
+
+      *    1150-RESTAURAR-DEPTO YA SABE ACTUALIZAR FILA A FILA, NO HACE
+
+      *    FALTA VOLCAR LA TABLA ENTERA EN CADA CHECKPOINT.
+
+      *
+
+           IF  WS-DEPT-IDX > 0
+
+                MOVE WS-DEPT-CODIGO(WS-DEPT-IDX)
+
+                   TO WS-CKPTD-CODIGO
+
+                MOVE WS-DEPT-CONTADOR(WS-DEPT-IDX)
+
+                   TO WS-CKPTD-CONTADOR
+
+                MOVE WS-DEPT-TOTAL-SALARIO(WS-DEPT-IDX)
+
+                   TO WS-CKPTD-SALARIO
+
+                MOVE WS-DEPT-TOTAL-COMISION(WS-DEPT-IDX)
+
+                   TO WS-CKPTD-COMISION
+
+      *
+
+                WRITE REG-CHECKPOINT
+
+                   FROM  WS-REG-CKPT-DEPT
+
+      *
+
+                IF  WS-FILE-STATUS = '00'
+
+                    CONTINUE
+
+                ELSE
+
+                     MOVE  LT-CHECKPT             TO WS-FICHERO-ERR
+
+                     MOVE  '3950-CKPT-DEPT'        TO WS-PARRAFO-ERR
+
+                     MOVE  LT-WRITE               TO WS-OPERACION-ERR
+
+                     PERFORM 9100-GESTION-ERRORES
+
+                        THRU 9100-GESTION-ERRORES-EXIT
+
+                END-IF
+
+      *
 
            END-IF.
 
       *
 
-       3100-ESCRIBIR-SALIDA1-EXIT.
+       3950-ESCRIBIR-CHECKPOINT-DEPT-EXIT.
 
            EXIT.
 
+      *
+
       ***************************************************************** *
 
-      **       ESCRITURA DEL FICHERO SALIDA2                          * *
+      **       INFORME DE SUBTOTALES POR DEPARTAMENTO                 * *
 
       ***************************************************************** *
 
-       3200-ESCRIBIR-SALIDA2.
+       7000-INFORME-DEPARTAMENTOS.
 
       *
 
-           INITIALIZE  WS-SAL2-REG-EMPLEADO
+           DISPLAY ' ********************************************* '.
+
+           DISPLAY ' ** INFORME DE COSTE POR DEPARTAMENTO         ** '.
+
+           DISPLAY ' ********************************************* '.
+
+           DISPLAY ' DEPT   EMPLEADOS       SALARIOS     COMISIONES '.
 
       *
 
-           MOVE  WS-EMPLE-CODIGO       TO  WS-SAL2-NUEMPL
+           MOVE 0  TO WS-DEPT-TOTAL-SALARIO-G.
 
-           MOVE  WS-EMPLE-NOMBRE       TO  WS-SAL2-NOMBRE
+           MOVE 0  TO WS-DEPT-TOTAL-COMISION-G.
 
-           MOVE  WS-EMPLE-APELLIDO     TO  WS-SAL2-APELLIDO
+      *
 
-           MOVE  WS-EMPLE-DEPT         TO  WS-SAL2-CODEPT
+           PERFORM VARYING WS-DEPT-IDX FROM 1 BY 1
 
-           MOVE  WS-EMPLE-SALARIO      TO  WS-SAL2-SALARIO
+                     UNTIL WS-DEPT-IDX > WS-DEPT-NUM-ENTRADAS
 
       *
 
-           MOVE   WS-FECHA             TO  WS-SAL2-FECHA
+                MOVE WS-DEPT-CONTADOR(WS-DEPT-IDX)
+
+                   TO WS-DEPT-CONTADOR-ED
+
+                MOVE WS-DEPT-TOTAL-SALARIO(WS-DEPT-IDX)
+
+                   TO WS-DEPT-TOTAL-SALARIO-ED
+
+                MOVE WS-DEPT-TOTAL-COMISION(WS-DEPT-IDX)
+
+                   TO WS-DEPT-TOTAL-COMISION-ED
 
       *
 
-           WRITE REG-SALIDA2
+                DISPLAY ' ' WS-DEPT-CODIGO(WS-DEPT-IDX)
+
+                        '  ' WS-DEPT-CONTADOR-ED
 
-              FROM  WS-SAL2-REG-EMPLEADO
+                        '  ' WS-DEPT-TOTAL-SALARIO-ED
 
-              AFTER ADVANCING 1 LINE.
+                        '  ' WS-DEPT-TOTAL-COMISION-ED
 
       *
 
-           IF  WS-FILE-STATUS = '00'
+                ADD WS-DEPT-TOTAL-SALARIO(WS-DEPT-IDX)
 
-               ADD 1 TO WC-CONTADOR-S2
+                   TO WS-DEPT-TOTAL-SALARIO-G
+
+                ADD WS-DEPT-TOTAL-COMISION(WS-DEPT-IDX)
+
+                   TO WS-DEPT-TOTAL-COMISION-G
+
+      *
+
+           END-PERFORM.
+
+      *
+
+           MOVE WS-DEPT-TOTAL-SALARIO-G   TO WS-DEPT-TOTAL-SALARIO-ED.
+
+           MOVE WS-DEPT-TOTAL-COMISION-G  TO WS-DEPT-TOTAL-COMISION-ED.
+
+      *
+
+           DISPLAY ' ----------------------------------------------- '.
+
+           DISPLAY ' TOTAL            '
+
+                   WS-DEPT-TOTAL-SALARIO-ED
+
+                   '  ' WS-DEPT-TOTAL-COMISION-ED.
+
+           DISPLAY ' ********************************************* '.
+
+      *
+
+           IF  WC-CONTADOR-O > 0
+
+                DISPLAY ' ** EMPLEADOS SIN DEPARTAMENTO EN TABLA (TABLA'
+
+                        ' LLENA) : ' WC-CONTADOR-O
+
+           END-IF.
+
+      *
+
+       7000-INFORME-DEPARTAMENTOS-EXIT.
+
+           EXIT.
+
+      *
+
+      ***************************************************************** *
+
+      **       CUADRE DE TOTALES DE CONTROL ANTES DE CERRAR           * *
+
+      ***************************************************************** *
+
+       7900-VERIFICAR-CUADRE.
+
+      *
+
+           IF  WC-CONTADOR = WC-CONTADOR-S1 + WC-CONTADOR-S2
+                              + WC-CONTADOR-D
+
+                CONTINUE
 
            ELSE
 
-                MOVE  LT-SALIDA2                  TO WS-FICHERO-ERR
+                SET  SI-ERROR  TO TRUE
 
-                MOVE  '3200-ESCRIBIR-SALIDA2'     TO WS-PARRAFO-ERR
+                DISPLAY '*****************************************'
 
-                MOVE  LT-WRITE                    TO WS-OPERACION-ERR
+                DISPLAY '** ERROR DE CUADRE DE TOTALES DE CONTROL **'
 
-                PERFORM 9100-GESTION-ERRORES
+                DISPLAY '*****************************************'
 
-                   THRU 9100-GESTION-ERRORES-EXIT
+                DISPLAY '* WC-CONTADOR    (LEIDOS)   : ' WC-CONTADOR
+
+                DISPLAY '* WC-CONTADOR-S1 (SALIDA1)  : ' WC-CONTADOR-S1
+
+                DISPLAY '* WC-CONTADOR-S2 (SALIDA2)  : ' WC-CONTADOR-S2
+
+                DISPLAY '* WC-CONTADOR-D  (RECHAZOS) : ' WC-CONTADOR-D
+
+                DISPLAY '* LEIDOS <> S1+S2+RECHAZOS -- REVISAR  ** '
+
+                DISPLAY '*****************************************'
 
            END-IF.
 
       *
 
-       3200-ESCRIBIR-SALIDA2-EXIT.
+       7900-VERIFICAR-CUADRE-EXIT.
 
            EXIT.
 
@@ -574,13 +1936,55 @@
 
                DISPLAY ' ** FILAS ESCRITAS SALIDA2  : ' WS-CONTADOR2
 
+               MOVE  WC-CONTADOR-D          TO WS-CONTADOR2
+
+               DISPLAY ' ** FILAS RECHAZADAS        : ' WS-CONTADOR2
+
                DISPLAY ' ********************************* '
 
                DISPLAY ' ********************************* '
 
       *
 
-               CLOSE EMPLE
+               PERFORM 7000-INFORME-DEPARTAMENTOS
+
+                  THRU 7000-INFORME-DEPARTAMENTOS-EXIT
+
+      *
+
+               PERFORM 7900-VERIFICAR-CUADRE
+
+                  THRU 7900-VERIFICAR-CUADRE-EXIT
+
+      *
+
+               IF  SI-ERROR
+
+                    SET  CKPT-EN-PROCESO      TO TRUE
+
+               ELSE
+
+                    SET  CKPT-COMPLETADO      TO TRUE
+
+               END-IF
+
+               MOVE WC-CONTADOR           TO WS-CKPT-CONTADOR
+
+               MOVE WC-CONTADOR-S1        TO WS-CKPT-CONTADOR-S1
+
+               MOVE WC-CONTADOR-S2        TO WS-CKPT-CONTADOR-S2
+
+               MOVE WC-CONTADOR-D         TO WS-CKPT-CONTADOR-D
+
+               MOVE WS-EMPLE-CODIGO       TO WS-CKPT-CODIGO
+
+               MOVE WC-CONTADOR-O         TO WS-CKPT-CONTADOR-O
+
+      *
+
+               WRITE REG-CHECKPOINT
+
+                  FROM  WS-REG-CHECKPOINT
 
       *
 
@@ -592,15 +1996,137 @@
 
                     DISPLAY '*************************'
 
-                    DISPLAY '  FALLA  CLOSE EMPLE !! '
+                    DISPLAY '  FALLA WRITE CHECKPOINT FINAL !! '
 
                     DISPLAY '*************************'
 
+                    SET  SI-ERROR         TO TRUE
+
                END-IF
 
       *
 
-               CLOSE SALIDA1
+           END-IF.
+
+      *
+
+           CLOSE EMPLE
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                CONTINUE
+
+           ELSE
+
+                DISPLAY '*************************'
+
+                DISPLAY '  FALLA  CLOSE EMPLE !! '
+
+                DISPLAY '*************************'
+
+           END-IF.
+
+      *
+
+           CLOSE SALIDA1
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                CONTINUE
+
+           ELSE
+
+                DISPLAY '*************************'
+
+                DISPLAY '  FALLA CLOSE SALIDA1 !! '
+
+                DISPLAY '*************************'
+
+           END-IF.
+
+      *
+
+           CLOSE SALIDA2
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                CONTINUE
+
+           ELSE
+
+                DISPLAY '*************************'
+
+                DISPLAY '  FALLA CLOSE SALIDA2 !! '
+
+                DISPLAY '*************************'
+
+           END-IF.
+
+      *
+
+           CLOSE CHECKPT
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                CONTINUE
+
+           ELSE
+
+                DISPLAY '*************************'
+
+                DISPLAY '  FALLA CLOSE CHECKPT !! '
+
+                DISPLAY '*************************'
+
+           END-IF.
+
+      *
+
+           CLOSE RECHAZOS
+
+      *
+
+           IF  WS-FILE-STATUS = '00'
+
+                CONTINUE
+
+           ELSE
+
+                DISPLAY '*************************'
+
+                DISPLAY '  FALLA CLOSE RECHAZOS !! '
+
+                DISPLAY '*************************'
+
+           END-IF.
+
+      *
+
+           IF  NO-ERROR
+
+               MOVE  WS-FECHA             TO WS-HIST-FECHA
+
+               MOVE  WC-CONTADOR          TO WS-HIST-CONTADOR
+
+               MOVE  WC-CONTADOR-S1       TO WS-HIST-CONTADOR-S1
+
+               MOVE  WC-CONTADOR-S2       TO WS-HIST-CONTADOR-S2
+
+               MOVE 'OK'                  TO WS-HIST-ESTADO
+
+      *
+
+               WRITE REG-HISTORIAL
+
+                  FROM  WS-REG-HISTORIAL
 
       *
 
@@ -612,15 +2138,17 @@
 
                     DISPLAY '*************************'
 
-                    DISPLAY '  FALLA CLOSE SALIDA1 !! '
+                    DISPLAY '  FALLA WRITE HISTORIAL !! '
 
                     DISPLAY '*************************'
 
+                    SET  SI-ERROR         TO TRUE
+
                END-IF
 
       *
 
-               CLOSE SALIDA2
+               CLOSE HISTORIAL
 
       *
 
@@ -632,13 +2160,13 @@
 
                     DISPLAY '*************************'
 
-                    DISPLAY '  FALLA CLOSE SALIDA2 !! '
+                    DISPLAY '  FALLA CLOSE HISTORIAL !! '
 
                     DISPLAY '*************************'
 
                END-IF
 
-
+      *
 
            END-IF.
 
